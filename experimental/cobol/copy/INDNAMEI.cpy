@@ -0,0 +1,28 @@
+      *****************************************************************
+      *    INDNAMEI.cpy
+      *    Assigns the documented business names into IND-NAME-TABLE
+      *    (see INDNAMES.cpy).  Add a MOVE here whenever a new indicator
+      *    gets assigned a meaning, instead of writing it down in a
+      *    binder.
+      *****************************************************************
+       INITIALIZE-INDICATOR-NAMES.
+           MOVE 'ACCOUNT-ACTIVE'       TO IND-NAME(1).
+           MOVE 'ACCOUNT-CLOSED'       TO IND-NAME(2).
+           MOVE 'ACCOUNT-FROZEN'       TO IND-NAME(3).
+           MOVE 'CUSTOMER-VIP'         TO IND-NAME(10).
+           MOVE 'CUSTOMER-DELINQUENT'  TO IND-NAME(11).
+           MOVE 'CARD-LOST'            TO IND-NAME(25).
+           MOVE 'CARD-STOLEN'          TO IND-NAME(26).
+           MOVE 'CARD-EXPIRED'         TO IND-NAME(27).
+           MOVE 'PIN-LOCKED'           TO IND-NAME(50).
+           MOVE 'OVERDRAFT-APPROVED'   TO IND-NAME(100).
+           MOVE 'OVERDRAFT-DENIED'     TO IND-NAME(101).
+           MOVE 'FRAUD-HOLD'           TO IND-NAME(200).
+           MOVE 'FRAUD-CLEARED'        TO IND-NAME(201).
+           MOVE 'STATEMENT-PAPER'      TO IND-NAME(300).
+           MOVE 'STATEMENT-ELECTRONIC' TO IND-NAME(301).
+           MOVE 'AUTOPAY-ENROLLED'     TO IND-NAME(482).
+           MOVE 'AUTOPAY-CANCELLED'    TO IND-NAME(483).
+           MOVE 'DORMANT-ACCOUNT'      TO IND-NAME(600).
+           MOVE 'REACTIVATION-PENDING' TO IND-NAME(601).
+           MOVE 'CLOSED-CHARGEOFF'     TO IND-NAME(750).
