@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    INDNAMES.cpy
+      *    Business-name cross-reference for the WORKAREA-IND table.
+      *    IND-NAME(n) is the business name for WORKIND(n).  Indicators
+      *    that haven't been documented yet are left blank and print as
+      *    "(unnamed)" on the indicator report - see INDNAMEI.cpy for the
+      *    names that are assigned.
+      *****************************************************************
+       01  IND-NAME-TABLE.
+           02  IND-NAME OCCURS 750 TIMES PIC X(20).
