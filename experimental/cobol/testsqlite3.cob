@@ -2,6 +2,10 @@
 
 *> TECTONICS
 *>   cobc -x -fdebugging-line testsqlite3.cob -lsqlite3
+*>
+*> CONTROLIN (optional) - line 1 is the database path, line 2 is the SQL
+*> statement to run; see testsqlite3.ctl.sample.  Without it the program
+*> falls back to test.sdb / "SELECT * from foo;".
 
 identification division.
 
@@ -15,8 +19,42 @@ environment division.
 
       function all intrinsic.
 
+  input-output section.
+
+    file-control.
+
+      select control-file                assign to DA-S-CONTROLIN
+                                          organization line sequential
+                                          file status is control-file-status.
+
+      select error-log                   assign to error-log-name
+                                          organization line sequential
+                                          file status is error-log-status.
+
+      select control-report              assign to DA-S-DBCTLRPT
+                                          organization line sequential
+                                          file status is control-report-status.
+
+      select batch-status-file           assign to DA-S-BATCHSTAT
+                                          organization line sequential
+                                          file status is batch-status-status.
+
 data division.
 
+  file section.
+
+  fd  control-file.
+  01  control-record                     pic x(1024).
+
+  fd  error-log.
+  01  error-log-record                   pic x(1352).
+
+  fd  control-report.
+  01  control-report-record              pic x(132).
+
+  fd  batch-status-file.
+  01  batch-status-record                pic x(256).
+
   working-storage section.
 
     01  db-name                        pic x(256).
@@ -29,6 +67,48 @@ data division.
     01  pStmt                          usage pointer.
     01  zTail                          pic s9(04) comp.
     01  column-number                  pic s9(04) comp.
+    01  row-text                       pic x(1024).
+    01  end-of-rows                    pic x value "N".
+      88  no-more-rows                 value "Y".
+    01  row-count                      pic s9(09) comp value zero.
+    01  row-count-display              pic 9(09).
+
+    01  batch-status-status            pic x(2) value "00".
+      88  batch-status-ok              value "00".
+    01  run-completion-code            pic x(4) value "0000".
+    01  run-timestamp                  pic x(26).
+
+    01  control-file-status            pic x(2) value "00".
+      88  control-file-ok              value "00".
+      88  control-file-not-found       value "35".
+
+    01  error-log-status               pic x(2) value "00".
+      88  error-log-ok                 value "00".
+
+    01  db-message-ptr                 usage pointer.
+    01  db-message-area                pic x(256) based.
+    01  error-timestamp                pic x(26).
+    01  db-status-display              pic ----9.
+
+    01  error-log-name                 pic x(32).
+    01  todays-date                    pic x(8).
+
+    01  control-report-status          pic x(2) value "00".
+      88  control-report-ok            value "00".
+
+    01  close-retry-count              pic s9(04) comp value zero.
+    01  close-retry-max                pic s9(04) comp value 5.
+    01  close-retry-max-display        pic --9 value 5.
+    01  close-backoff-seconds          pic s9(04) comp.
+
+    01  column-value                   pic x(256).
+    01  column-int-value               pic s9(18) comp.
+    01  column-dbl-value               usage comp-2.
+    01  column-dbl-display             pic -(9)9.9(6).
+    01  column-int-display             pic -(17)9.
+    01  column-text-ptr                usage pointer.
+    01  column-blob-ptr                usage pointer.
+    01  column-text-area               pic x(256) based.
 
     01  column-type                    pic s9(04) comp.
       88  sqlite-integer               value 1. *> 64-bit signed integer.
@@ -105,31 +185,172 @@ procedure division.
 
 testsqlite3-mainline.
 
-  move "test.sdb" to db-name
+  perform s00a-get-run-parameters
+
   perform s001-open-database
 
-  move "SELECT * from foo;" to sql-statement
   perform s003-sql-compile
 
+  perform s004-fetch-and-display-rows
+
+  perform snnn-sql-delete
+
   perform s002-close-database
 
+  perform s00d-write-batch-status
+
+  move zero to return-code
   goback
   .
 
 *> *****************************************************************************
 *>  Internal subroutines.
 
+s00a-get-run-parameters.
+  *> ---------------------------------------------------------------------------
+  *>  Builds the database path and SQL text to run for this execution.  The
+  *>  first line of the control file (DD name CONTROLIN) is the database
+  *>  path, the second line is the SQL statement to run.  Ops can repoint
+  *>  this compiled program at any database/query by changing the control
+  *>  file, no recompile needed.  If the control file is missing, fall back
+  *>  to the original hardcoded defaults so ad hoc testing still works.
+  *> ---------------------------------------------------------------------------
+
+  move "test.sdb" to db-name
+  move "SELECT * from foo;" to sql-statement
+
+  move current-date(1:8) to todays-date
+  string "dberrlog." delimited by size,
+         todays-date  delimited by size,
+         ".log"       delimited by size
+    into error-log-name
+  end-string
+
+  open input control-file
+
+  evaluate true
+
+    when control-file-ok
+      read control-file into db-name
+        at end continue
+      end-read
+      read control-file into sql-statement
+        at end continue
+      end-read
+      close control-file
+
+    when control-file-not-found
+>>D   display "DEBUG: no control file, using compiled-in defaults" end-display
+      continue
+
+    when other
+>>D   display "DEBUG: control file open error ", control-file-status end-display
+      continue
+
+  end-evaluate
+  .
+
 s000-sqlite-error.
   *> ---------------------------------------------------------------------------
   *>  Converts the last API call error, for the specified SQLite3 database, to a
-  *>  human readable message.
+  *>  human readable message, and writes the failure, the failing statement,
+  *>  and a timestamp to the persistent error log.
+  *> ---------------------------------------------------------------------------
+
+  move spaces to db-message
+
+  call "sqlite3_errmsg" using by reference db-handle
+                  returning db-message-ptr
+  end-call
+
+  if db-message-ptr not equal null
+    set address of db-message-area to db-message-ptr
+    move db-message-area to db-message
+  end-if
+
+  display "SQLite3 ERROR: ", db-status, " ", trim(db-message) end-display
+
+  perform s00b-write-error-log
+  .
+
+s00b-write-error-log.
+  *> ---------------------------------------------------------------------------
+  *>  Appends the current error (status, message, failing statement, and a
+  *>  timestamp) to today's dated audit/error log (dberrlog.yyyymmdd.log), so
+  *>  a failed nightly step leaves a paper trail instead of just a return
+  *>  code.  Opened and closed around each write so the entry survives even
+  *>  if this error leads straight to an early goback.
+  *> ---------------------------------------------------------------------------
+
+  open extend error-log
+  if not error-log-ok
+    open output error-log
+  end-if
+
+  move current-date to error-timestamp
+  move db-status to db-status-display
+
+  string error-timestamp                delimited by size,
+         " status="                     delimited by size,
+         db-status-display              delimited by size,
+         " message="                    delimited by size,
+         trim(db-message)               delimited by size,
+         " sql="                        delimited by size,
+         trim(sql-statement)            delimited by size
+    into error-log-record
+  end-string
+
+  write error-log-record
+
+  close error-log
+  .
+
+s00c-write-control-report.
+  *> ---------------------------------------------------------------------------
+  *>  Appends a line to this run's control report (control-report-record must
+  *>  already be set by the caller).  Used to flag events ops need a record
+  *>  of - e.g. a close that had to retry past lock contention - without
+  *>  cluttering the console.
+  *> ---------------------------------------------------------------------------
+
+  open extend control-report
+  if not control-report-ok
+    open output control-report
+  end-if
+
+  write control-report-record
+
+  close control-report
+  .
+
+s00d-write-batch-status.
   *> ---------------------------------------------------------------------------
+  *>  Appends this run's result to the shared batch-status log
+  *>  (program-id|completion-code|rows|timestamp) so HELLO-WORLD's status
+  *>  endpoint can report on it without tailing job output.
+  *> ---------------------------------------------------------------------------
+
+  move row-count to row-count-display
+  move current-date to run-timestamp
+
+  open extend batch-status-file
+  if not batch-status-ok
+    open output batch-status-file
+  end-if
 
-  *> call "sqlite3_errmsg" using by reference db-handle
-                    *> returning db-message
-  *> end-call
+  string "TESTSQLITE3"                 delimited by size,
+         "|"                           delimited by size,
+         run-completion-code           delimited by size,
+         "|"                           delimited by size,
+         row-count-display             delimited by size,
+         "|"                           delimited by size,
+         run-timestamp                 delimited by size
+    into batch-status-record
+  end-string
 
-  display "SQLite3 ERROR: ", db-status end-display
+  write batch-status-record
+
+  close batch-status-file
   .
 
 *> ***** OPEN & CLOSE of DATABASE
@@ -154,6 +375,9 @@ s001-open-database.
     when other
 >>D   display "DEBUG: database not opened" end-display
       perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
       goback
 
   end-evaluate
@@ -161,29 +385,58 @@ s001-open-database.
 
 s002-close-database.
   *> ---------------------------------------------------------------------------
-  *>  Closes the specified SQLite3 database.
+  *>  Closes the specified SQLite3 database.  A close can come back
+  *>  SQLITE_BUSY if another statement/handle is still active against it -
+  *>  retry with a short backoff a bounded number of times before giving up
+  *>  and flagging it in the control report, rather than silently leaving
+  *>  the database open.
   *> ---------------------------------------------------------------------------
 
-  call "sqlite3_close" using by reference db-handle
-                   returning db-status
-  end-call
-
-  evaluate true
-
-    when sqlite-ok
->>D   display "DEBUG: database closed" end-display
-      continue
-
-    when sqlite-busy
->>D   display "DEBUG: database remains open" end-display
-      continue
-
-    when other
->>D   display "DEBUG: database close error" end-display
-      perform s000-sqlite-error
-      goback
-
-  end-evaluate
+  move zero to close-retry-count
+
+  perform until sqlite-ok or close-retry-count >= close-retry-max
+
+    call "sqlite3_close" using by reference db-handle
+                     returning db-status
+    end-call
+
+    evaluate true
+
+      when sqlite-ok
+>>D     display "DEBUG: database closed" end-display
+        continue
+
+      when sqlite-busy
+        add 1 to close-retry-count
+        move close-retry-count to close-backoff-seconds
+>>D     display "DEBUG: database close busy, retry ", close-retry-count end-display
+        call "C$SLEEP" using close-backoff-seconds end-call
+
+      when other
+>>D     display "DEBUG: database close error" end-display
+        perform s000-sqlite-error
+        move "0008" to run-completion-code
+        perform s00d-write-batch-status
+        move db-status to return-code
+        goback
+
+    end-evaluate
+
+  end-perform
+
+  if sqlite-busy and close-retry-count >= close-retry-max
+    move current-date to error-timestamp
+    string error-timestamp                delimited by size,
+           " CLOSE-BUSY: database would not close after "
+                                          delimited by size,
+           close-retry-max-display        delimited by size,
+           " retries, database "         delimited by size,
+           trim(db-name)                  delimited by size,
+           " remains open"                delimited by size
+      into control-report-record
+    end-string
+    perform s00c-write-control-report
+  end-if
   .
 
 *> ***** COMPILE, EXECUTE, RESET & DELETE of SQL STATEMENTS
@@ -215,11 +468,77 @@ s002-close-database.
     when other
 >>D   display "DEBUG: sql statement compile failed" end-display
       perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
       goback
 
   end-evaluate
   .
 
+s004-fetch-and-display-rows.
+  *> ---------------------------------------------------------------------------
+  *>  Drives snnn-sql-execute to completion, one row at a time, and displays
+  *>  each row's columns using the generic snnn-get-column-value fetch.  This
+  *>  is the ad hoc query path: anything compiled by s003-sql-compile that
+  *>  returns rows can be looked at this way instead of shelling out to the
+  *>  sqlite3 CLI.
+  *> ---------------------------------------------------------------------------
+
+  move "N" to end-of-rows
+
+  perform until no-more-rows
+
+    perform snnn-sql-execute
+
+    evaluate true
+
+      when sqlite-row
+        perform snnn-display-row
+
+      when sqlite-done
+        move "Y" to end-of-rows
+
+      when other
+        move "Y" to end-of-rows
+
+    end-evaluate
+
+  end-perform
+  .
+
+snnn-display-row.
+  *> ---------------------------------------------------------------------------
+  *>  Formats and displays the current row using the generic column-value
+  *>  fetch, one column type check at a time.
+  *> ---------------------------------------------------------------------------
+
+  move spaces to row-text
+  add 1 to row-count
+
+  perform snnn-get-column-count
+
+  perform varying column-number from zero by 1
+          until column-number >= num-columns
+
+    perform snnn-get-column-type
+    perform snnn-get-column-value
+
+    if column-number > zero
+      string trim(row-text) delimited by size,
+             " | " delimited by size,
+             trim(column-value) delimited by size
+        into row-text
+      end-string
+    else
+      move trim(column-value) to row-text
+    end-if
+
+  end-perform
+
+  display trim(row-text) end-display
+  .
+
 snnn-sql-execute.
   *> ---------------------------------------------------------------------------
   *>  Executes a compiled SQL statement.
@@ -259,6 +578,9 @@ snnn-sql-execute.
     when other
 >>D   display "DEBUG: execute of compiled sql statement failed" end-display
       perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
       goback
 
   end-evaluate
@@ -282,6 +604,9 @@ snnn-sql-reset.
     when other
 >>D   display "reset of sql statement compile failed" end-display
       perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
       goback
 
   end-evaluate
@@ -308,6 +633,9 @@ snnn-sql-delete.
     when other
 >>D   display "delete of sql statement compile failed" end-display
       perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
       goback
 
   end-evaluate
@@ -347,16 +675,66 @@ snnn-get-column-type.
   *>        occurred. After a type conversion, the value returned is undefined.
   *> ---------------------------------------------------------------------------
 
-  call "sqlite_column_type" using by reference pStmt,
+  call "sqlite3_column_type" using by reference pStmt,
                                   column-number
                         returning column-type
   end-call.
 
 snnn-get-column-value.
   *> ---------------------------------------------------------------------------
-  *>
+  *>  Fetches the value of the current column, for the current row, into
+  *>  column-value as display text, using column-type to decide how to
+  *>  pull the value out of the result set.
   *> ---------------------------------------------------------------------------
 
+  move spaces to column-value
+
+  evaluate true
+
+    when sqlite-integer
+      call "sqlite3_column_int64" using by reference pStmt,
+                                        column-number
+                            returning column-int-value
+      end-call
+      move column-int-value to column-int-display
+      move column-int-display to column-value
+
+    when sqlite-float
+      call "sqlite3_column_double" using by reference pStmt,
+                                         column-number
+                             returning column-dbl-value
+      end-call
+      move column-dbl-value to column-dbl-display
+      move column-dbl-display to column-value
+
+    when sqlite-text
+      call "sqlite3_column_text" using by reference pStmt,
+                                       column-number
+                           returning column-text-ptr
+      end-call
+      perform snnn-get-column-bytes
+      if column-text-ptr equal null or num-bytes <= zero
+        continue
+      else
+        set address of column-text-area to column-text-ptr
+        move column-text-area(1:num-bytes) to column-value
+      end-if
+
+    when sqlite-blob
+      call "sqlite3_column_blob" using by reference pStmt,
+                                      column-number
+                          returning column-blob-ptr
+      end-call
+      perform snnn-get-column-bytes
+      move "<blob>" to column-value
+
+    when sqlite-null
+      move "NULL" to column-value
+
+    when other
+      move "<unknown column type>" to column-value
+
+  end-evaluate
   .
 
 end program testsqlite3.
