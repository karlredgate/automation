@@ -0,0 +1,562 @@
+*> ** >>SOURCE FORMAT IS FREE
+
+*> TECTONICS
+*>   cobc -x -fdebugging-line FOOEXP.cob -lsqlite3
+*>
+*> FOOEXPCTL (optional) - line 1 is the database path to export from; see
+*> testsqlite3.ctl.sample for the same one-line-per-value convention.
+*> Without it the program falls back to test.sdb.
+*>
+*> Flattens "foo" (see sql/foo.sql) back out to a fixed-width sequential
+*> file, one 80-byte record per row, laid out exactly like the CARDREC
+*> records EXAMPLES reads in - so a downstream job that only knows how
+*> to read the card-image extract can keep consuming this data without
+*> ever opening the database itself.
+
+identification division.
+
+  program-id.                          FOOEXP.
+
+environment division.
+
+  configuration section.
+
+    repository.
+
+      function all intrinsic.
+
+  input-output section.
+
+    file-control.
+
+      select export-control-file         assign to DA-S-FOOEXPCTL
+                                          organization line sequential
+                                          file status is export-control-status.
+
+      select export-file                 assign to DA-S-FOOEXPORT
+                                          organization line sequential
+                                          file status is export-file-status.
+
+      select error-log                   assign to error-log-name
+                                          organization line sequential
+                                          file status is error-log-status.
+
+      select batch-status-file           assign to DA-S-BATCHSTAT
+                                          organization line sequential
+                                          file status is batch-status-status.
+
+data division.
+
+  file section.
+
+  fd  export-control-file.
+  01  export-control-record              pic x(256).
+
+  fd  export-file
+      record contains 80 characters
+      block contains 0 records
+      label records are omitted
+      recording mode is f.
+  01  export-record.
+      02  export-ind-number              pic 9(4).
+      02  export-ind-sign                pic x.
+      02  export-ind-value               pic 9(4).
+      02  filler                         pic x(71).
+
+  fd  error-log.
+  01  error-log-record                   pic x(1352).
+
+  fd  batch-status-file.
+  01  batch-status-record                pic x(256).
+
+  working-storage section.
+
+    01  db-name                        pic x(256) value "test.sdb".
+    01  db-handle                      usage pointer.
+    01  db-message                     pic x(256).
+
+    01  sql-statement                  pic x(1024) value
+        "SELECT ind_number, ind_value FROM foo ORDER BY ind_number;".
+    01  num-bytes                      pic s9(04) comp.
+    01  num-columns                    pic s9(04) comp.
+    01  pStmt                          usage pointer.
+    01  zTail                          pic s9(04) comp.
+    01  column-number                  pic s9(04) comp.
+    01  end-of-rows                    pic x value "N".
+      88  no-more-rows                 value "Y".
+    01  row-count                      pic s9(09) comp value zero.
+    01  row-count-display              pic 9(09).
+
+    01  export-control-status          pic x(2) value "00".
+      88  export-control-ok            value "00".
+      88  export-control-not-found     value "35".
+
+    01  export-file-status             pic x(2) value "00".
+      88  export-file-ok               value "00".
+
+    01  batch-status-status            pic x(2) value "00".
+      88  batch-status-ok              value "00".
+    01  run-completion-code            pic x(4) value "0000".
+    01  run-timestamp                  pic x(26).
+
+    01  error-log-status               pic x(2) value "00".
+      88  error-log-ok                 value "00".
+    01  db-message-ptr                 usage pointer.
+    01  db-message-area                pic x(256) based.
+    01  error-timestamp                pic x(26).
+    01  db-status-display              pic ----9.
+    01  error-log-name                 pic x(32).
+    01  todays-date                    pic x(8).
+
+    01  column-value                   pic x(256).
+    01  column-int-value               pic s9(18) comp.
+    01  column-dbl-value               usage comp-2.
+    01  column-dbl-display             pic -(9)9.9(6).
+    01  column-int-display             pic -(17)9.
+    01  column-text-ptr                usage pointer.
+    01  column-blob-ptr                usage pointer.
+    01  column-text-area               pic x(256) based.
+
+    01  column-type                    pic s9(04) comp.
+      88  sqlite-integer               value 1.
+      88  sqlite-float                 value 2.
+      88  sqlite-text                  value 3.
+      88  sqlite-blob                  value 4.
+      88  sqlite-null                  value 5.
+
+    01  row-ind-number                 pic s9(9) comp.
+    01  row-ind-value                  pic s9(9) comp.
+
+    01  db-status                      pic s9(04) comp.
+      88  sqlite-ok                    value zero.
+      88  sqlite-error                 value 1.
+      88  sqlite-busy                  value 5.
+      88  sqlite-row                   value 100.
+      88  sqlite-done                  value 101.
+
+procedure division.
+
+fooexp-mainline.
+
+  perform s00a-get-run-parameters
+
+  perform s001-open-database
+
+  perform s003-sql-compile
+
+  perform s004-open-export-file
+
+  perform s005-fetch-and-write-rows
+
+  perform snnn-sql-delete
+
+  perform s002-close-database
+
+  perform s006-close-export-file
+
+  perform s00d-write-batch-status
+
+  move zero to return-code
+  goback
+  .
+
+*> *****************************************************************************
+*>  Internal subroutines.
+
+s00a-get-run-parameters.
+  *> ---------------------------------------------------------------------------
+  *>  Builds the database path to export from.  The first line of the
+  *>  control file (DD name FOOEXPCTL) is the database path.  If the
+  *>  control file is missing, fall back to the compiled-in default so
+  *>  ad hoc runs still work.
+  *> ---------------------------------------------------------------------------
+
+  move current-date(1:8) to todays-date
+  string "dberrlog." delimited by size,
+         todays-date  delimited by size,
+         ".log"       delimited by size
+    into error-log-name
+  end-string
+
+  open input export-control-file
+
+  evaluate true
+
+    when export-control-ok
+      read export-control-file into db-name
+        at end continue
+      end-read
+      close export-control-file
+
+    when other
+      continue
+
+  end-evaluate
+  .
+
+s000-sqlite-error.
+  *> ---------------------------------------------------------------------------
+  *>  Converts the last API call error to a human readable message, and
+  *>  writes the failure, the failing statement, and a timestamp to the
+  *>  persistent error log - same convention as testsqlite3/FOOMAINT.
+  *> ---------------------------------------------------------------------------
+
+  move spaces to db-message
+
+  call "sqlite3_errmsg" using by reference db-handle
+                  returning db-message-ptr
+  end-call
+
+  if db-message-ptr not equal null
+    set address of db-message-area to db-message-ptr
+    move db-message-area to db-message
+  end-if
+
+  display "SQLite3 ERROR: ", db-status, " ", trim(db-message) end-display
+
+  perform s00b-write-error-log
+  .
+
+s00b-write-error-log.
+  *> ---------------------------------------------------------------------------
+  *>  Appends the current error to today's dated audit/error log, shared
+  *>  with testsqlite3's dberrlog.yyyymmdd.log.
+  *> ---------------------------------------------------------------------------
+
+  open extend error-log
+  if not error-log-ok
+    open output error-log
+  end-if
+
+  move current-date to error-timestamp
+  move db-status to db-status-display
+
+  string error-timestamp                delimited by size,
+         " status="                     delimited by size,
+         db-status-display              delimited by size,
+         " message="                    delimited by size,
+         trim(db-message)               delimited by size,
+         " sql="                        delimited by size,
+         trim(sql-statement)            delimited by size
+    into error-log-record
+  end-string
+
+  write error-log-record
+
+  close error-log
+  .
+
+s00d-write-batch-status.
+  *> ---------------------------------------------------------------------------
+  *>  Appends this run's result to the shared batch-status log, same as
+  *>  EXAMPLES, testsqlite3, and FOOMAINT.
+  *> ---------------------------------------------------------------------------
+
+  move row-count to row-count-display
+  move current-date to run-timestamp
+
+  open extend batch-status-file
+  if not batch-status-ok
+    open output batch-status-file
+  end-if
+
+  string "FOOEXP"                      delimited by size,
+         "|"                           delimited by size,
+         run-completion-code           delimited by size,
+         "|"                           delimited by size,
+         row-count-display             delimited by size,
+         "|"                           delimited by size,
+         run-timestamp                 delimited by size
+    into batch-status-record
+  end-string
+
+  write batch-status-record
+
+  close batch-status-file
+  .
+
+*> ***** OPEN & CLOSE of DATABASE and EXPORT FILE
+
+s001-open-database.
+  *> ---------------------------------------------------------------------------
+  *>  Opens the specified SQLite3 database.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_open" using concatenate(trim(db-name), x"00"),
+                            by reference db-handle
+                  returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+s002-close-database.
+  *> ---------------------------------------------------------------------------
+  *>  Closes the specified SQLite3 database.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_close" using by reference db-handle
+                   returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+s004-open-export-file.
+  *> ---------------------------------------------------------------------------
+  *>  Opens the flat extract file the exported rows are written to.
+  *> ---------------------------------------------------------------------------
+
+  open output export-file
+  .
+
+s006-close-export-file.
+  *> ---------------------------------------------------------------------------
+  *>  Closes the flat extract file.
+  *> ---------------------------------------------------------------------------
+
+  close export-file
+  .
+
+*> ***** COMPILE, EXECUTE, RESET & DELETE of SQL STATEMENTS
+
+s003-sql-compile.
+  *> ---------------------------------------------------------------------------
+  *>  Compiles the export query into a byte-code program.
+  *> ---------------------------------------------------------------------------
+
+  move length(trim(sql-statement)) to num-bytes
+  add 1 to num-bytes end-add
+
+  move zero to zTail
+
+  call "sqlite3_prepare_v2" using by reference db-handle,
+                                  concatenate(trim(sql-statement), x"00")
+                                  num-bytes,
+                                  by reference pStmt,
+                                  zTail
+                        returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+s005-fetch-and-write-rows.
+  *> ---------------------------------------------------------------------------
+  *>  Drives snnn-sql-execute to completion, one row at a time, writing
+  *>  each "foo" row out as one CARDREC-shaped export-record.
+  *> ---------------------------------------------------------------------------
+
+  move "N" to end-of-rows
+
+  perform until no-more-rows
+
+    perform snnn-sql-execute
+
+    evaluate true
+
+      when sqlite-row
+        perform snnn-write-export-record
+
+      when sqlite-done
+        move "Y" to end-of-rows
+
+      when other
+        move "Y" to end-of-rows
+
+    end-evaluate
+
+  end-perform
+  .
+
+snnn-write-export-record.
+  *> ---------------------------------------------------------------------------
+  *>  Pulls ind_number/ind_value out of the current row and lays them
+  *>  out as one CARDREC-shaped record: 4-digit indicator number, a sign
+  *>  character, and a 4-digit unsigned magnitude, matching what
+  *>  EXAMPLES' VALIDATE-CARD/LOAD-INDICATOR expect on the way back in.
+  *> ---------------------------------------------------------------------------
+
+  add 1 to row-count
+
+  move zero to column-number
+  perform snnn-get-column-value
+  move function numval(trim(column-value)) to row-ind-number
+
+  move 1 to column-number
+  perform snnn-get-column-value
+  move function numval(trim(column-value)) to row-ind-value
+
+  move spaces to export-record
+  move row-ind-number to export-ind-number
+
+  if row-ind-value < zero
+    move "-" to export-ind-sign
+  else
+    move "+" to export-ind-sign
+  end-if
+  move function abs(row-ind-value) to export-ind-value
+
+  write export-record
+  .
+
+snnn-sql-execute.
+  *> ---------------------------------------------------------------------------
+  *>  Executes a compiled SQL statement.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_step" using by reference pStmt
+                  returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-row
+      continue
+
+    when sqlite-done
+      continue
+
+    when sqlite-busy
+      continue
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+snnn-sql-delete.
+  *> ---------------------------------------------------------------------------
+  *>  Deletes (finalizes) the compiled statement.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_finalize" using by reference pStmt
+                      returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+snnn-get-column-bytes.
+  *> ---------------------------------------------------------------------------
+  *>  Returns the number of bytes in a TEXT or BLOB column.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_column_bytes" using by reference pStmt,
+                                    column-number
+                          returning num-bytes
+  end-call
+  .
+
+snnn-get-column-value.
+  *> ---------------------------------------------------------------------------
+  *>  Fetches the value of the current column, for the current row, into
+  *>  column-value as display text - same generic fetch used by
+  *>  testsqlite3, applied here to the two known columns of "foo".
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_column_type" using by reference pStmt,
+                                  column-number
+                        returning column-type
+  end-call
+
+  move spaces to column-value
+
+  evaluate true
+
+    when sqlite-integer
+      call "sqlite3_column_int64" using by reference pStmt,
+                                        column-number
+                            returning column-int-value
+      end-call
+      move column-int-value to column-int-display
+      move column-int-display to column-value
+
+    when sqlite-float
+      call "sqlite3_column_double" using by reference pStmt,
+                                         column-number
+                             returning column-dbl-value
+      end-call
+      move column-dbl-value to column-dbl-display
+      move column-dbl-display to column-value
+
+    when sqlite-text
+      call "sqlite3_column_text" using by reference pStmt,
+                                       column-number
+                           returning column-text-ptr
+      end-call
+      perform snnn-get-column-bytes
+      if column-text-ptr equal null or num-bytes <= zero
+        continue
+      else
+        set address of column-text-area to column-text-ptr
+        move column-text-area(1:num-bytes) to column-value
+      end-if
+
+    when sqlite-blob
+      move "<blob>" to column-value
+
+    when sqlite-null
+      move zero to column-value
+
+    when other
+      move zero to column-value
+
+  end-evaluate
+  .
