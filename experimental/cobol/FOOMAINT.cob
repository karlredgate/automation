@@ -0,0 +1,513 @@
+*> ** >>SOURCE FORMAT IS FREE
+
+*> TECTONICS
+*>   cobc -x -fdebugging-line FOOMAINT.cob -lsqlite3
+*>
+*> FOOCTL (required) - line 1 is the maintenance action (A=add, C=change,
+*> D=delete), line 2 is the ind-number (1-750), line 3 is the ind-value
+*> (ignored for D).  Runs against test.sdb unless a CONTROLIN-style
+*> database override is added later; see testsqlite3.ctl.sample for the
+*> db-path-override convention this program could grow into.
+*>
+*> This is the one place rows in "foo" (see sql/foo.sql) get added,
+*> changed, or deleted under COBOL/audit-trail control, instead of
+*> dropping out to the sqlite3 CLI by hand.
+
+identification division.
+
+  program-id.                          FOOMAINT.
+
+environment division.
+
+  configuration section.
+
+    repository.
+
+      function all intrinsic.
+
+  input-output section.
+
+    file-control.
+
+      select maint-control-file          assign to DA-S-FOOCTL
+                                          organization line sequential
+                                          file status is maint-control-status.
+
+      select error-log                   assign to error-log-name
+                                          organization line sequential
+                                          file status is error-log-status.
+
+      select batch-status-file           assign to DA-S-BATCHSTAT
+                                          organization line sequential
+                                          file status is batch-status-status.
+
+data division.
+
+  file section.
+
+  fd  maint-control-file.
+  01  maint-control-record                 pic x(1024).
+
+  fd  error-log.
+  01  error-log-record                     pic x(1352).
+
+  fd  batch-status-file.
+  01  batch-status-record                  pic x(256).
+
+  working-storage section.
+
+    01  db-name                        pic x(256) value "test.sdb".
+    01  db-handle                      usage pointer.
+    01  db-message                     pic x(256).
+
+    01  sql-statement                  pic x(1024). *> use max 1023 characters.
+    01  num-bytes                      pic s9(04) comp.
+    01  pStmt                          usage pointer.
+    01  zTail                          pic s9(04) comp.
+
+    01  maint-control-status           pic x(2) value "00".
+      88  maint-control-ok             value "00".
+
+    01  maint-action                   pic x value space.
+      88  maint-action-add             value "A".
+      88  maint-action-change          value "C".
+      88  maint-action-delete          value "D".
+    01  maint-ind-number-text          pic x(4).
+    01  maint-ind-number               pic 9(4).
+    01  maint-ind-value-text           pic x(8).
+    01  maint-ind-value                pic s9(4).
+    01  maint-ind-value-display        pic ----9.
+
+    01  maint-request-valid            pic x value "Y".
+      88  maint-request-is-valid       value "Y".
+
+    01  error-log-status               pic x(2) value "00".
+      88  error-log-ok                 value "00".
+    01  db-message-ptr                 usage pointer.
+    01  db-message-area                pic x(256) based.
+    01  error-timestamp                pic x(26).
+    01  db-status-display              pic ----9.
+    01  error-log-name                 pic x(32).
+    01  todays-date                    pic x(8).
+
+    01  batch-status-status            pic x(2) value "00".
+      88  batch-status-ok              value "00".
+    01  run-completion-code            pic x(4) value "0000".
+    01  run-timestamp                  pic x(26).
+    01  rows-affected                  pic s9(09) comp value zero.
+    01  rows-affected-display          pic 9(09).
+
+    01  db-status                      pic s9(04) comp.
+      88  sqlite-ok                    value zero.
+      88  sqlite-done                  value 101.
+      88  sqlite-busy                  value 5.
+
+  procedure division.
+
+foomaint-mainline.
+
+  perform s00a-get-maintenance-request
+
+  perform s00c-validate-maintenance-request
+
+  if not maint-request-is-valid
+    move "0016" to run-completion-code
+    perform s00d-write-batch-status
+    move 16 to return-code
+    goback
+  end-if
+
+  perform s001-open-database
+
+  perform s010-build-statement
+
+  perform s003-sql-compile
+  perform s004-sql-execute
+  perform snnn-sql-reset
+  perform snnn-sql-delete
+
+  perform s002-close-database
+
+  perform s00d-write-batch-status
+
+  move zero to return-code
+  goback
+  .
+
+*> *****************************************************************************
+*>  Internal subroutines.
+
+s00a-get-maintenance-request.
+  *> ---------------------------------------------------------------------------
+  *>  Reads the requested maintenance action and the row it applies to from
+  *>  the control file (DD name FOOCTL): action code, ind-number, ind-value.
+  *> ---------------------------------------------------------------------------
+
+  move current-date(1:8) to todays-date
+  string "dberrlog." delimited by size,
+         todays-date  delimited by size,
+         ".log"       delimited by size
+    into error-log-name
+  end-string
+
+  open input maint-control-file
+
+  read maint-control-file into maint-action
+    at end continue
+  end-read
+  read maint-control-file into maint-ind-number-text
+    at end continue
+  end-read
+  read maint-control-file into maint-ind-value-text
+    at end continue
+  end-read
+
+  close maint-control-file
+
+  move maint-ind-number-text to maint-ind-number
+  move maint-ind-value-text to maint-ind-value
+  .
+
+s00c-validate-maintenance-request.
+  *> ---------------------------------------------------------------------------
+  *>  Enforces the same 1-750 indicator domain EXAMPLES' VALIDATE-CARD
+  *>  enforces on load, so a bad FOOCTL value can't add/change/delete a
+  *>  row outside the documented WORKAREA-IND range.  A rejected request
+  *>  is logged to the audit/error log and the run ends without touching
+  *>  the database.
+  *> ---------------------------------------------------------------------------
+
+  move "Y" to maint-request-valid
+
+  if maint-ind-number < 1 or maint-ind-number > 750
+    move "N" to maint-request-valid
+  end-if
+
+  if not maint-request-is-valid
+    move zero to db-status
+    move spaces to db-message
+    string "ind-number " delimited by size,
+           maint-ind-number-text delimited by size,
+           " is outside the 1-750 indicator range" delimited by size
+      into db-message
+    end-string
+    move spaces to sql-statement
+    string "FOOCTL request: action=" delimited by size,
+           maint-action delimited by size,
+           " ind-number=" delimited by size,
+           maint-ind-number-text delimited by size,
+           " ind-value=" delimited by size,
+           maint-ind-value-text delimited by size
+      into sql-statement
+    end-string
+    perform s00b-write-error-log
+  end-if
+  .
+
+s000-sqlite-error.
+  *> ---------------------------------------------------------------------------
+  *>  Converts the last API call error to a human readable message, and
+  *>  writes the failure, the failing statement, and a timestamp to the
+  *>  persistent error log - same convention as testsqlite3.
+  *> ---------------------------------------------------------------------------
+
+  move spaces to db-message
+
+  call "sqlite3_errmsg" using by reference db-handle
+                  returning db-message-ptr
+  end-call
+
+  if db-message-ptr not equal null
+    set address of db-message-area to db-message-ptr
+    move db-message-area to db-message
+  end-if
+
+  display "SQLite3 ERROR: ", db-status, " ", trim(db-message) end-display
+
+  perform s00b-write-error-log
+  .
+
+s00b-write-error-log.
+  *> ---------------------------------------------------------------------------
+  *>  Appends the current error to today's dated audit/error log, shared with
+  *>  testsqlite3's dberrlog.yyyymmdd.log.
+  *> ---------------------------------------------------------------------------
+
+  open extend error-log
+  if not error-log-ok
+    open output error-log
+  end-if
+
+  move current-date to error-timestamp
+  move db-status to db-status-display
+
+  string error-timestamp                delimited by size,
+         " status="                     delimited by size,
+         db-status-display              delimited by size,
+         " message="                    delimited by size,
+         trim(db-message)               delimited by size,
+         " sql="                        delimited by size,
+         trim(sql-statement)            delimited by size
+    into error-log-record
+  end-string
+
+  write error-log-record
+
+  close error-log
+  .
+
+s00d-write-batch-status.
+  *> ---------------------------------------------------------------------------
+  *>  Appends this run's result to the shared batch-status log, same as
+  *>  EXAMPLES and testsqlite3.
+  *> ---------------------------------------------------------------------------
+
+  move rows-affected to rows-affected-display
+  move current-date to run-timestamp
+
+  open extend batch-status-file
+  if not batch-status-ok
+    open output batch-status-file
+  end-if
+
+  string "FOOMAINT"                    delimited by size,
+         "|"                           delimited by size,
+         run-completion-code           delimited by size,
+         "|"                           delimited by size,
+         rows-affected-display         delimited by size,
+         "|"                           delimited by size,
+         run-timestamp                 delimited by size
+    into batch-status-record
+  end-string
+
+  write batch-status-record
+
+  close batch-status-file
+  .
+
+*> ***** OPEN & CLOSE of DATABASE
+
+s001-open-database.
+  *> ---------------------------------------------------------------------------
+  *>  Opens the specified SQLite3 database.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_open" using concatenate(trim(db-name), x"00"),
+                            by reference db-handle
+                  returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+s002-close-database.
+  *> ---------------------------------------------------------------------------
+  *>  Closes the specified SQLite3 database.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_close" using by reference db-handle
+                   returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+*> ***** BUILD, COMPILE, EXECUTE, RESET & DELETE of SQL STATEMENTS
+
+s010-build-statement.
+  *> ---------------------------------------------------------------------------
+  *>  Builds the INSERT/UPDATE/DELETE text for the requested maintenance
+  *>  action against "foo".  ind-number is the primary key so add and
+  *>  change both resolve to an upsert; delete removes the row outright.
+  *> ---------------------------------------------------------------------------
+
+  move maint-ind-value to maint-ind-value-display
+
+  evaluate true
+
+    when maint-action-add
+      string "INSERT INTO foo (ind_number, ind_value, load_timestamp)"
+                                          delimited by size,
+             " VALUES ("                 delimited by size,
+             maint-ind-number            delimited by size,
+             ", "                        delimited by size,
+             maint-ind-value-display     delimited by size,
+             ", datetime('now'))"        delimited by size,
+             " ON CONFLICT(ind_number) DO UPDATE SET"
+                                          delimited by size,
+             " ind_value=excluded.ind_value,"
+                                          delimited by size,
+             " load_timestamp=excluded.load_timestamp;"
+                                          delimited by size
+        into sql-statement
+      end-string
+
+    when maint-action-change
+      string "UPDATE foo SET ind_value = "
+                                          delimited by size,
+             maint-ind-value-display     delimited by size,
+             ", load_timestamp = datetime('now')"
+                                          delimited by size,
+             " WHERE ind_number = "      delimited by size,
+             maint-ind-number            delimited by size,
+             ";"                         delimited by size
+        into sql-statement
+      end-string
+
+    when maint-action-delete
+      string "DELETE FROM foo WHERE ind_number = "
+                                          delimited by size,
+             maint-ind-number            delimited by size,
+             ";"                         delimited by size
+        into sql-statement
+      end-string
+
+    when other
+      display "FOOMAINT: unrecognized maintenance action [",
+              maint-action, "]" end-display
+      move "0016" to run-completion-code
+      perform s00d-write-batch-status
+      move 16 to return-code
+      goback
+
+  end-evaluate
+  .
+
+s003-sql-compile.
+  *> ---------------------------------------------------------------------------
+  *>  Compiles the maintenance statement into a byte-code program.
+  *> ---------------------------------------------------------------------------
+
+  move length(trim(sql-statement)) to num-bytes
+  add 1 to num-bytes end-add
+
+  move zero to zTail
+
+  call "sqlite3_prepare_v2" using by reference db-handle,
+                                  concatenate(trim(sql-statement), x"00")
+                                  num-bytes,
+                                  by reference pStmt,
+                                  zTail
+                        returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+s004-sql-execute.
+  *> ---------------------------------------------------------------------------
+  *>  Executes the compiled maintenance statement to completion.  INSERT,
+  *>  UPDATE, and DELETE never return rows, so the only expected outcomes
+  *>  are sqlite-done (success) or an error.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_step" using by reference pStmt
+                  returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-done
+      add 1 to rows-affected
+      move "0000" to run-completion-code
+
+    when sqlite-busy
+      perform s000-sqlite-error
+      move "0016" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+    when other
+      perform s000-sqlite-error
+      move "0016" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+snnn-sql-reset.
+  *> ---------------------------------------------------------------------------
+  *>  Resets the compiled statement back to its initial state.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_reset" using by reference pStmt
+                   returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+snnn-sql-delete.
+  *> ---------------------------------------------------------------------------
+  *>  Deletes (finalizes) the compiled statement.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_finalize" using by reference pStmt
+                      returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
