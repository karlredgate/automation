@@ -1,10 +1,143 @@
+      *> TECTONICS
+      *>   cobc -x hello.cobol -lsqlite3
         IDENTIFICATION DIVISION.
         PROGRAM-ID. HELLO-WORLD.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        REPOSITORY.
+            FUNCTION ALL INTRINSIC.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT BATCH-STATUS-FILE ASSIGN TO DA-S-BATCHSTAT
+                ORGANIZATION LINE SEQUENTIAL
+                FILE STATUS IS STATUS_FILE_STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD BATCH-STATUS-FILE.
+        01 BATCH-STATUS-RECORD PIC X(256).
         WORKING-STORAGE SECTION.
-        01 HTTP_OK   PIC X(4)  VALUE "200".
-        01 OUTPUT_TEXT PIC X(14) VALUE "Hello, World!".
+        01 HTTP_OK          PIC X(4)   VALUE "200".
+        01 HTTP_STATUS      PIC X(4)   VALUE "200".
+        01 OUTPUT_TEXT      PIC X(512) VALUE SPACES.
+
+        01 DB_NAME          PIC X(256) VALUE "test.sdb".
+        01 DB_HANDLE         USAGE POINTER.
+        01 DB_STATUS         PIC S9(04) COMP.
+        01 DB_REACHABLE      PIC X VALUE "N".
+            88 DATABASE_IS_REACHABLE VALUE "Y".
+
+        01 STATUS_FILE_STATUS PIC X(2) VALUE "00".
+            88 STATUS_FILE_OK VALUE "00".
+        01 LAST_PROGRAM_ID    PIC X(20) VALUE "(none)".
+        01 LAST_COMPLETION_CODE PIC X(4) VALUE "----".
+        01 LAST_ROWS_PROCESSED   PIC X(9) VALUE "0".
+        01 LAST_RUN_TIMESTAMP    PIC X(26) VALUE SPACES.
+        01 WS-LAST-COMPLETION-NUM PIC S9(4).
+        01 WS-FATAL-THRESHOLD     PIC S9(4) VALUE 8.
+
+        01 WS-PARSED-PROGRAM-ID       PIC X(20).
+        01 WS-PARSED-COMPLETION-CODE  PIC X(4).
+        01 WS-PARSED-ROWS-PROCESSED   PIC X(9).
+        01 WS-PARSED-RUN-TIMESTAMP    PIC X(26).
+
         PROCEDURE DIVISION.
-            CALL "set_http_status" USING HTTP_OK.
+        MAIN-LOGIC.
+            PERFORM READ-LAST-BATCH-STATUS.
+            PERFORM CHECK-DATABASE-HEALTH.
+            PERFORM BUILD-HEALTH-STATUS.
+            PERFORM BUILD-STATUS-BODY.
+            CALL "set_http_status" USING HTTP_STATUS.
             CALL "append_http_body" USING OUTPUT_TEXT.
-        STOP RUN.
+            IF HTTP_STATUS = "200"
+                MOVE 0 TO RETURN-CODE
+            ELSE
+                MOVE 1 TO RETURN-CODE
+            END-IF.
+            GOBACK.
+
+        READ-LAST-BATCH-STATUS.
+      *>     BATCH-STATUS-RECORD is "program-id|completion-code|rows|
+      *>     timestamp", one line per run, shared by every program that
+      *>     touches "foo" (EXAMPLES, testsqlite3, FOOMAINT, FOOEXP,
+      *>     FOORECON).  This endpoint's "last batch run" is specifically
+      *>     the nightly EXAMPLES/TESTSQLITE3 cycle, not whichever ad hoc
+      *>     maintenance/export/reconciliation tool happened to run most
+      *>     recently, so PARSE-BATCH-STATUS-LINE only keeps lines for
+      *>     those two program-ids.
+            OPEN INPUT BATCH-STATUS-FILE.
+            IF STATUS_FILE_OK
+                PERFORM UNTIL NOT STATUS_FILE_OK
+                    READ BATCH-STATUS-FILE
+                        AT END CONTINUE
+                        NOT AT END PERFORM PARSE-BATCH-STATUS-LINE
+                    END-READ
+                END-PERFORM
+                CLOSE BATCH-STATUS-FILE
+            END-IF.
+
+        PARSE-BATCH-STATUS-LINE.
+            UNSTRING BATCH-STATUS-RECORD DELIMITED BY "|"
+                INTO WS-PARSED-PROGRAM-ID, WS-PARSED-COMPLETION-CODE,
+                     WS-PARSED-ROWS-PROCESSED, WS-PARSED-RUN-TIMESTAMP
+            END-UNSTRING.
+            IF WS-PARSED-PROGRAM-ID = "EXAMPLES"
+                    OR WS-PARSED-PROGRAM-ID = "TESTSQLITE3"
+                MOVE WS-PARSED-PROGRAM-ID      TO LAST_PROGRAM_ID
+                MOVE WS-PARSED-COMPLETION-CODE TO LAST_COMPLETION_CODE
+                MOVE WS-PARSED-ROWS-PROCESSED  TO LAST_ROWS_PROCESSED
+                MOVE WS-PARSED-RUN-TIMESTAMP   TO LAST_RUN_TIMESTAMP
+            END-IF.
+
+        CHECK-DATABASE-HEALTH.
+      *>     A reachable database is one that can actually be opened, not
+      *>     just a file that exists - this is the same sqlite3_open call
+      *>     testsqlite3 uses.
+            MOVE "N" TO DB_REACHABLE.
+            CALL "sqlite3_open" USING CONCATENATE(TRIM(DB_NAME), X"00"),
+                                      BY REFERENCE DB_HANDLE
+                      RETURNING DB_STATUS
+            END-CALL.
+            IF DB_STATUS = ZERO
+                MOVE "Y" TO DB_REACHABLE
+                CALL "sqlite3_close" USING BY REFERENCE DB_HANDLE
+                                RETURNING DB_STATUS
+                END-CALL
+            END-IF.
+
+        BUILD-HEALTH-STATUS.
+      *>     Only report 200 when the things that actually back this
+      *>     endpoint are true: last batch run completed clean (or with
+      *>     only a non-fatal warning) and the database is reachable.
+      *>     LAST_COMPLETION_CODE follows the same 0000/0004/0008+
+      *>     severity convention the nightly steps use, so a code below
+      *>     WS-FATAL-THRESHOLD is not a page-worthy failure.  "----"
+      *>     means no EXAMPLES/TESTSQLITE3 run has completed yet and is
+      *>     treated the same as a clean run.
+            MOVE "200" TO HTTP_STATUS.
+            IF NOT DATABASE_IS_REACHABLE
+                MOVE "503" TO HTTP_STATUS
+            ELSE
+                IF LAST_COMPLETION_CODE IS NUMERIC
+                    MOVE LAST_COMPLETION_CODE TO WS-LAST-COMPLETION-NUM
+                    IF WS-LAST-COMPLETION-NUM >= WS-FATAL-THRESHOLD
+                        MOVE "500" TO HTTP_STATUS
+                    END-IF
+                END-IF
+            END-IF.
+
+        BUILD-STATUS-BODY.
+            MOVE SPACES TO OUTPUT_TEXT.
+            STRING "last-run-program="        DELIMITED BY SIZE
+                   TRIM(LAST_PROGRAM_ID)       DELIMITED BY SIZE
+                   " last-run-completion-code="
+                                               DELIMITED BY SIZE
+                   TRIM(LAST_COMPLETION_CODE)  DELIMITED BY SIZE
+                   " last-run-rows-processed="
+                                               DELIMITED BY SIZE
+                   TRIM(LAST_ROWS_PROCESSED)   DELIMITED BY SIZE
+                   " last-run-timestamp="      DELIMITED BY SIZE
+                   TRIM(LAST_RUN_TIMESTAMP)    DELIMITED BY SIZE
+                   " database-reachable="      DELIMITED BY SIZE
+                   DB_REACHABLE                DELIMITED BY SIZE
+              INTO OUTPUT_TEXT
+            END-STRING.
