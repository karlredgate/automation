@@ -12,6 +12,18 @@
                ASSIGN TO DA-S-SYSIN.
            SELECT SYSPRINT
                ASSIGN TO UT-S-SYSPRINT.
+           SELECT BATCH-STATUS-FILE
+               ASSIGN TO DA-S-BATCHSTAT
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCHSTAT-STATUS.
+           SELECT RESTART-FILE
+               ASSIGN TO DA-S-RESTART
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT ERROR-LOG
+               ASSIGN TO WS-ERROR-LOG-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -20,12 +32,528 @@
            BLOCK CONTAINS 0 RECORDS
            LABEL RECORDS ARE OMITTED
            RECORDING MODE IS F.
-       01 CARDREC PIC X(80).
+       01 CARDREC.
+           02 CARD-IND-NUMBER PIC 9(4).
+           02 CARD-IND-SIGN   PIC X.
+           02 CARD-IND-VALUE  PIC 9(4).
+           02 FILLER          PIC X(71).
+       FD SYSPRINT
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F.
+       01 PRINT-LINE PIC X(132).
+       FD BATCH-STATUS-FILE.
+       01 BATCH-STATUS-RECORD PIC X(256).
+       FD RESTART-FILE.
+       01 RESTART-RECORD PIC 9(9).
+       FD ERROR-LOG.
+       01 ERROR-LOG-RECORD PIC X(1352).
        WORKING-STORAGE SECTION.
        01       WORKAREA-IND.
            02   WORKIND PIC S9(4) COMP OCCURS 750 TIMES.
+           COPY "INDNAMES.cpy".
+       01       WS-REPORT-LINE           PIC X(132) VALUE SPACES.
+       01       WS-IND-SUB                PIC S9(4) COMP.
+       01       WS-IND-VALUE-DISPLAY       PIC ----9.
+       01       WS-IND-SUB-DISPLAY         PIC ZZZ9.
+       01       WS-PAGE-NUMBER             PIC S9(4) COMP VALUE ZERO.
+       01       WS-PAGE-NUMBER-DISPLAY     PIC ZZZ9.
+       01       WS-LINES-ON-PAGE           PIC S9(4) COMP VALUE ZERO.
+       01       WS-LINES-PER-PAGE          PIC S9(4) COMP VALUE 54.
+       01       WS-RUN-DATE                PIC X(8).
+       01       WS-RUN-DATE-DISPLAY        PIC X(10).
+       01       WS-CARDS-READ-DISPLAY      PIC ZZZ,ZZ9.
+       01       WS-CARDS-LOADED-DISPLAY    PIC ZZZ,ZZ9.
+       01       WS-CARDS-REJECTED-DISPLAY  PIC ZZZ,ZZ9.
+       01       WS-FLAGS.
+           02   WS-EOF-SYSIN      PIC X VALUE 'N'.
+               88 END-OF-SYSIN    VALUE 'Y'.
+           02   WS-CARD-VALID     PIC X VALUE 'N'.
+               88 CARD-IS-VALID   VALUE 'Y'.
+       01       WS-COUNTERS.
+           02   WS-CARDS-READ     PIC S9(7) COMP VALUE ZERO.
+           02   WS-CARDS-LOADED   PIC S9(7) COMP VALUE ZERO.
+           02   WS-CARDS-REJECTED PIC S9(7) COMP VALUE ZERO.
+       01       WS-SIGNED-VALUE   PIC S9(4) COMP.
+       01       WS-BATCHSTAT-STATUS PIC X(2) VALUE "00".
+           88   WS-BATCHSTAT-OK     VALUE "00".
+       01       WS-COMPLETION-CODE  PIC 9(4) VALUE ZERO.
+       01       WS-COMPLETION-CODE-DISPLAY PIC X(4).
+       01       WS-DB-ERROR-OCCURRED PIC X VALUE 'N'.
+           88   WS-DB-ERROR-HAPPENED  VALUE 'Y'.
+       01       WS-ROWS-DISPLAY     PIC 9(9).
+       01       WS-RUN-TIMESTAMP    PIC X(26).
+      *
+      *    Checkpoint/restart for the card load: every WS-CHECKPOINT-
+      *    INTERVAL cards we commit what has been loaded so far into
+      *    the "foo" table and record the last successfully processed
+      *    card sequence number, so a rerun of the same deck skips the
+      *    cards already committed instead of reloading from card one.
+       01       WS-RESTART-STATUS          PIC X(2) VALUE "00".
+           88   WS-RESTART-OK               VALUE "00".
+           88   WS-RESTART-NOT-FOUND        VALUE "35".
+       01       WS-RESTART-POINT            PIC 9(9) VALUE ZERO.
+       01       WS-CARDS-SKIPPED            PIC S9(7) COMP VALUE ZERO.
+       01       WS-CARDS-SKIPPED-DISPLAY    PIC ZZZ,ZZ9.
+       01       WS-CHECKPOINT-INTERVAL      PIC S9(4) COMP VALUE 100.
+       01       WS-CARDS-SINCE-CHECKPOINT   PIC S9(4) COMP VALUE ZERO.
+       01       WS-CHECKPOINT-QUEUE-COUNT   PIC S9(4) COMP VALUE ZERO.
+       01       WS-CHECKPOINT-QUEUE.
+           02   WS-CHECKPOINT-IND-NUM       PIC S9(4) COMP
+                                             OCCURS 100 TIMES.
+       01       WS-CHECKPOINT-SUB           PIC S9(4) COMP.
+       01       WS-CHECKPOINT-IND-NUM-DISPLAY PIC 9(4).
+       01       WS-CHECKPOINT-VALUE-DISPLAY PIC ----9.
+      *
+      *    Minimal SQLite3 plumbing to commit checkpoints into "foo" -
+      *    same CALL conventions testsqlite3 and FOOMAINT use.
+       01       WS-DB-NAME                  PIC X(256) VALUE "test.sdb".
+       01       WS-DB-HANDLE                USAGE POINTER.
+       01       WS-DB-MESSAGE                PIC X(256).
+       01       WS-DB-MESSAGE-PTR            USAGE POINTER.
+       01       WS-DB-MESSAGE-AREA           PIC X(256) BASED.
+       01       WS-SQL-STATEMENT             PIC X(256).
+       01       WS-NUM-BYTES                 PIC S9(04) COMP.
+       01       WS-PSTMT                     USAGE POINTER.
+       01       WS-ZTAIL                     PIC S9(04) COMP.
+       01       WS-DB-STATUS                 PIC S9(04) COMP.
+           88   WS-SQLITE-OK                 VALUE ZERO.
+           88   WS-SQLITE-ROW                 VALUE 100.
+           88   WS-SQLITE-DONE                VALUE 101.
+           88   WS-SQLITE-BUSY                 VALUE 5.
+       01       WS-DB-STATUS-DISPLAY          PIC ----9.
+       01       WS-RELOAD-IND-NUM-DISPLAY    PIC 9(4).
+       01       WS-RELOADED-VALUE            PIC S9(4) COMP.
+       01       WS-COLUMN-ZERO                PIC S9(4) COMP VALUE ZERO.
+       01       WS-ERROR-TIMESTAMP            PIC X(26).
+       01       WS-ERROR-LOG-NAME             PIC X(32).
+       01       WS-ERROR-LOG-STATUS           PIC X(2) VALUE "00".
+           88   WS-ERROR-LOG-OK               VALUE "00".
+       01       WS-TODAYS-DATE                PIC X(8).
       *
        PROCEDURE DIVISION.
        MAIN.
-           DISPLAY 'Hello, world.'.
-           STOP RUN.
+           PERFORM INITIALIZE-INDICATOR-NAMES.
+           PERFORM BUILD-ERROR-LOG-NAME.
+           PERFORM READ-RESTART-POINT.
+           PERFORM OPEN-FILES.
+           PERFORM OPEN-DATABASE.
+           PERFORM READ-CARD.
+           PERFORM UNTIL END-OF-SYSIN
+               PERFORM PROCESS-CARD
+               PERFORM READ-CARD
+           END-PERFORM.
+           PERFORM CHECKPOINT-COMMIT.
+           PERFORM CLOSE-DATABASE.
+           PERFORM PRINT-CONTROL-REPORT.
+           PERFORM CLOSE-FILES.
+           PERFORM WRITE-BATCH-STATUS.
+           MOVE WS-COMPLETION-CODE TO RETURN-CODE.
+           GOBACK.
+      *
+      *
+       COPY "INDNAMEI.cpy".
+      *
+       OPEN-FILES.
+           OPEN INPUT SYSIN.
+           OPEN OUTPUT SYSPRINT.
+      *
+       READ-CARD.
+           READ SYSIN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SYSIN
+           END-READ.
+           IF NOT END-OF-SYSIN
+               ADD 1 TO WS-CARDS-READ
+           END-IF.
+      *
+       PROCESS-CARD.
+           IF WS-CARDS-READ <= WS-RESTART-POINT
+      *>         Already committed by a checkpoint in a prior run of
+      *>         this same deck - the card itself is not reloaded, but
+      *>         its indicator's current value IS pulled back from "foo"
+      *>         so WORKIND (and the control report built from it) still
+      *>         reflects what was actually committed, not a zeroed slot.
+               PERFORM RELOAD-INDICATOR-FROM-DATABASE
+               ADD 1 TO WS-CARDS-SKIPPED
+           ELSE
+               PERFORM VALIDATE-CARD
+               IF CARD-IS-VALID
+                   PERFORM LOAD-INDICATOR
+                   PERFORM ENQUEUE-CHECKPOINT-ROW
+                   ADD 1 TO WS-CARDS-SINCE-CHECKPOINT
+                   IF WS-CARDS-SINCE-CHECKPOINT
+                           >= WS-CHECKPOINT-INTERVAL
+                       PERFORM CHECKPOINT-COMMIT
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-CARDS-REJECTED
+               END-IF
+           END-IF.
+      *
+       VALIDATE-CARD.
+           MOVE 'N' TO WS-CARD-VALID.
+           IF CARD-IND-NUMBER IS NUMERIC
+               AND CARD-IND-NUMBER >= 1
+               AND CARD-IND-NUMBER <= 750
+               AND CARD-IND-VALUE IS NUMERIC
+               AND (CARD-IND-SIGN = '+' OR CARD-IND-SIGN = '-'
+                    OR CARD-IND-SIGN = SPACE)
+               MOVE 'Y' TO WS-CARD-VALID
+           END-IF.
+      *
+       LOAD-INDICATOR.
+           COMPUTE WS-SIGNED-VALUE = CARD-IND-VALUE.
+           IF CARD-IND-SIGN = '-'
+               COMPUTE WS-SIGNED-VALUE = 0 - WS-SIGNED-VALUE
+           END-IF.
+           MOVE WS-SIGNED-VALUE TO WORKIND(CARD-IND-NUMBER).
+           ADD 1 TO WS-CARDS-LOADED.
+      *
+       BUILD-ERROR-LOG-NAME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAYS-DATE.
+           STRING 'dberrlog.' DELIMITED BY SIZE
+                  WS-TODAYS-DATE DELIMITED BY SIZE
+                  '.log' DELIMITED BY SIZE
+               INTO WS-ERROR-LOG-NAME
+           END-STRING.
+      *
+       READ-RESTART-POINT.
+           MOVE ZERO TO WS-RESTART-POINT.
+           OPEN INPUT RESTART-FILE.
+           EVALUATE TRUE
+               WHEN WS-RESTART-OK
+                   READ RESTART-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE RESTART-RECORD TO WS-RESTART-POINT
+                   END-READ
+                   CLOSE RESTART-FILE
+               WHEN OTHER
+      *>             No restart file yet (status 35) or it could not be
+      *>             read - start from card one.
+                   CONTINUE
+           END-EVALUATE.
+      *
+       WRITE-RESTART-POINT.
+           MOVE WS-RESTART-POINT TO RESTART-RECORD.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+      *
+       ENQUEUE-CHECKPOINT-ROW.
+           ADD 1 TO WS-CHECKPOINT-QUEUE-COUNT.
+           MOVE CARD-IND-NUMBER
+               TO WS-CHECKPOINT-IND-NUM(WS-CHECKPOINT-QUEUE-COUNT).
+      *
+       CHECKPOINT-COMMIT.
+           IF WS-CHECKPOINT-QUEUE-COUNT > ZERO
+               PERFORM VARYING WS-CHECKPOINT-SUB FROM 1 BY 1
+                       UNTIL WS-CHECKPOINT-SUB
+                           > WS-CHECKPOINT-QUEUE-COUNT
+                   PERFORM UPSERT-CHECKPOINT-ROW
+               END-PERFORM
+           END-IF.
+           MOVE WS-CARDS-READ TO WS-RESTART-POINT.
+           PERFORM WRITE-RESTART-POINT.
+           MOVE ZERO TO WS-CHECKPOINT-QUEUE-COUNT.
+           MOVE ZERO TO WS-CARDS-SINCE-CHECKPOINT.
+      *
+       UPSERT-CHECKPOINT-ROW.
+           MOVE WS-CHECKPOINT-IND-NUM(WS-CHECKPOINT-SUB)
+               TO WS-CHECKPOINT-IND-NUM-DISPLAY.
+           MOVE WORKIND(WS-CHECKPOINT-IND-NUM(WS-CHECKPOINT-SUB))
+               TO WS-CHECKPOINT-VALUE-DISPLAY.
+           STRING 'INSERT INTO foo'
+                                                  DELIMITED BY SIZE
+                  ' (ind_number, ind_value, load_timestamp)'
+                                                  DELIMITED BY SIZE
+                  ' VALUES ('                     DELIMITED BY SIZE
+                  WS-CHECKPOINT-IND-NUM-DISPLAY    DELIMITED BY SIZE
+                  ', '                             DELIMITED BY SIZE
+                  WS-CHECKPOINT-VALUE-DISPLAY       DELIMITED BY SIZE
+                  ", datetime('now'))"             DELIMITED BY SIZE
+                  ' ON CONFLICT(ind_number) DO UPDATE SET'
+                                                    DELIMITED BY SIZE
+                  ' ind_value=excluded.ind_value,'  DELIMITED BY SIZE
+                  ' load_timestamp=excluded.load_timestamp;'
+                                                    DELIMITED BY SIZE
+               INTO WS-SQL-STATEMENT
+           END-STRING.
+           PERFORM SQL-COMPILE.
+           PERFORM SQL-EXECUTE.
+           PERFORM SQL-RESET.
+           PERFORM SQL-FINALIZE.
+      *
+       RELOAD-INDICATOR-FROM-DATABASE.
+      *>     Pulls the ind_number this card carries back out of "foo" so
+      *>     a skipped (already-checkpointed) card still leaves WORKIND
+      *>     holding the value that was actually committed, not zero.
+           IF CARD-IND-NUMBER IS NUMERIC
+               AND CARD-IND-NUMBER >= 1
+               AND CARD-IND-NUMBER <= 750
+               MOVE CARD-IND-NUMBER TO WS-RELOAD-IND-NUM-DISPLAY
+               STRING 'SELECT ind_value FROM foo WHERE ind_number = '
+                                                  DELIMITED BY SIZE
+                      WS-RELOAD-IND-NUM-DISPLAY   DELIMITED BY SIZE
+                      ';'                         DELIMITED BY SIZE
+                  INTO WS-SQL-STATEMENT
+               END-STRING
+               PERFORM SQL-COMPILE
+               PERFORM SQL-FETCH-RELOAD-ROW
+               PERFORM SQL-FINALIZE
+           END-IF.
+      *
+       SQL-FETCH-RELOAD-ROW.
+           CALL "sqlite3_step" USING BY REFERENCE WS-PSTMT
+               RETURNING WS-DB-STATUS
+           END-CALL.
+           IF WS-SQLITE-ROW
+               CALL "sqlite3_column_int" USING BY REFERENCE WS-PSTMT,
+                                               WS-COLUMN-ZERO
+                   RETURNING WS-RELOADED-VALUE
+               END-CALL
+               MOVE WS-RELOADED-VALUE TO WORKIND(CARD-IND-NUMBER)
+           ELSE
+               IF NOT WS-SQLITE-DONE
+                   PERFORM DATABASE-ERROR
+               END-IF
+           END-IF.
+      *
+       OPEN-DATABASE.
+           CALL "sqlite3_open"
+               USING FUNCTION CONCATENATE(FUNCTION TRIM(WS-DB-NAME),
+                                           X"00"),
+                     BY REFERENCE WS-DB-HANDLE
+               RETURNING WS-DB-STATUS
+           END-CALL.
+           IF NOT WS-SQLITE-OK
+               PERFORM DATABASE-ERROR
+           END-IF.
+      *
+       CLOSE-DATABASE.
+           CALL "sqlite3_close" USING BY REFERENCE WS-DB-HANDLE
+               RETURNING WS-DB-STATUS
+           END-CALL.
+           IF NOT WS-SQLITE-OK
+               PERFORM DATABASE-ERROR
+           END-IF.
+      *
+       SQL-COMPILE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SQL-STATEMENT))
+               TO WS-NUM-BYTES.
+           ADD 1 TO WS-NUM-BYTES.
+           MOVE ZERO TO WS-ZTAIL.
+           CALL "sqlite3_prepare_v2"
+               USING BY REFERENCE WS-DB-HANDLE,
+                     FUNCTION CONCATENATE(
+                         FUNCTION TRIM(WS-SQL-STATEMENT), X"00"),
+                     WS-NUM-BYTES,
+                     BY REFERENCE WS-PSTMT,
+                     WS-ZTAIL
+               RETURNING WS-DB-STATUS
+           END-CALL.
+           IF NOT WS-SQLITE-OK
+               PERFORM DATABASE-ERROR
+           END-IF.
+      *
+       SQL-EXECUTE.
+           CALL "sqlite3_step" USING BY REFERENCE WS-PSTMT
+               RETURNING WS-DB-STATUS
+           END-CALL.
+           IF NOT WS-SQLITE-DONE
+               PERFORM DATABASE-ERROR
+           END-IF.
+      *
+       SQL-RESET.
+           CALL "sqlite3_reset" USING BY REFERENCE WS-PSTMT
+               RETURNING WS-DB-STATUS
+           END-CALL.
+           IF NOT WS-SQLITE-OK
+               PERFORM DATABASE-ERROR
+           END-IF.
+      *
+       SQL-FINALIZE.
+           CALL "sqlite3_finalize" USING BY REFERENCE WS-PSTMT
+               RETURNING WS-DB-STATUS
+           END-CALL.
+           IF NOT WS-SQLITE-OK
+               PERFORM DATABASE-ERROR
+           END-IF.
+      *
+       DATABASE-ERROR.
+      *>     Fatal - a checkpoint that cannot be committed means the
+      *>     restart point cannot move forward safely, so stop the run
+      *>     here rather than claim progress that never reached "foo".
+           MOVE SPACES TO WS-DB-MESSAGE.
+           CALL "sqlite3_errmsg" USING BY REFERENCE WS-DB-HANDLE
+               RETURNING WS-DB-MESSAGE-PTR
+           END-CALL.
+           IF WS-DB-MESSAGE-PTR NOT EQUAL NULL
+               SET ADDRESS OF WS-DB-MESSAGE-AREA TO WS-DB-MESSAGE-PTR
+               MOVE WS-DB-MESSAGE-AREA TO WS-DB-MESSAGE
+           END-IF.
+           DISPLAY 'EXAMPLES DATABASE ERROR: ' WS-DB-STATUS ' '
+                   FUNCTION TRIM(WS-DB-MESSAGE) END-DISPLAY.
+           PERFORM WRITE-DATABASE-ERROR-LOG.
+           MOVE 'Y' TO WS-DB-ERROR-OCCURRED.
+           MOVE 8 TO WS-COMPLETION-CODE.
+           PERFORM WRITE-BATCH-STATUS.
+           MOVE WS-DB-STATUS TO RETURN-CODE.
+           GOBACK.
+      *
+       WRITE-DATABASE-ERROR-LOG.
+           OPEN EXTEND ERROR-LOG.
+           IF NOT WS-ERROR-LOG-OK
+               OPEN OUTPUT ERROR-LOG
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-ERROR-TIMESTAMP.
+           MOVE WS-DB-STATUS TO WS-DB-STATUS-DISPLAY.
+           STRING WS-ERROR-TIMESTAMP    DELIMITED BY SIZE,
+                  ' status='            DELIMITED BY SIZE,
+                  WS-DB-STATUS-DISPLAY   DELIMITED BY SIZE,
+                  ' message='           DELIMITED BY SIZE,
+                  FUNCTION TRIM(WS-DB-MESSAGE)
+                                        DELIMITED BY SIZE,
+                  ' sql='               DELIMITED BY SIZE,
+                  FUNCTION TRIM(WS-SQL-STATEMENT)
+                                        DELIMITED BY SIZE
+               INTO ERROR-LOG-RECORD
+           END-STRING.
+           WRITE ERROR-LOG-RECORD.
+           CLOSE ERROR-LOG.
+      *
+       PRINT-CONTROL-REPORT.
+      *>     Page-formatted control report: a header/run-date/page-number
+      *>     on every page, the run's card counts on page 1, then the
+      *>     indicator dump continuing with a fresh header each time the
+      *>     page fills - the printed record of the run our other batch
+      *>     jobs already produce.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           STRING WS-RUN-DATE(5:2)  DELIMITED BY SIZE
+                  '/'               DELIMITED BY SIZE
+                  WS-RUN-DATE(7:2)  DELIMITED BY SIZE
+                  '/'               DELIMITED BY SIZE
+                  WS-RUN-DATE(1:4)  DELIMITED BY SIZE
+               INTO WS-RUN-DATE-DISPLAY
+           END-STRING.
+           MOVE ZERO TO WS-PAGE-NUMBER.
+           PERFORM PRINT-REPORT-HEADER.
+           PERFORM PRINT-SUMMARY-COUNTS.
+           PERFORM VARYING WS-IND-SUB FROM 1 BY 1
+                   UNTIL WS-IND-SUB > 750
+               IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+                   PERFORM PRINT-REPORT-HEADER
+               END-IF
+               MOVE WS-IND-SUB TO WS-IND-SUB-DISPLAY
+               MOVE WORKIND(WS-IND-SUB) TO WS-IND-VALUE-DISPLAY
+               MOVE SPACES TO WS-REPORT-LINE
+               IF IND-NAME(WS-IND-SUB) = SPACES
+                   STRING 'INDICATOR '       DELIMITED BY SIZE
+                       WS-IND-SUB-DISPLAY     DELIMITED BY SIZE
+                       ' (unnamed)'           DELIMITED BY SIZE
+                       ' VALUE='              DELIMITED BY SIZE
+                       WS-IND-VALUE-DISPLAY   DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   END-STRING
+               ELSE
+                   STRING 'INDICATOR '        DELIMITED BY SIZE
+                       WS-IND-SUB-DISPLAY      DELIMITED BY SIZE
+                       ' ('                    DELIMITED BY SIZE
+                       IND-NAME(WS-IND-SUB)    DELIMITED BY SIZE
+                       ') VALUE='              DELIMITED BY SIZE
+                       WS-IND-VALUE-DISPLAY    DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   END-STRING
+               END-IF
+               WRITE PRINT-LINE FROM WS-REPORT-LINE
+               ADD 1 TO WS-LINES-ON-PAGE
+           END-PERFORM.
+      *
+       PRINT-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-NUMBER-DISPLAY.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'EXAMPLES INDICATOR CONTROL REPORT'
+                                                 DELIMITED BY SIZE
+                  '     RUN DATE: '             DELIMITED BY SIZE
+                  WS-RUN-DATE-DISPLAY            DELIMITED BY SIZE
+                  '     PAGE '                  DELIMITED BY SIZE
+                  WS-PAGE-NUMBER-DISPLAY          DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE PRINT-LINE FROM WS-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           WRITE PRINT-LINE FROM WS-REPORT-LINE.
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+      *
+       PRINT-SUMMARY-COUNTS.
+           MOVE WS-CARDS-READ     TO WS-CARDS-READ-DISPLAY.
+           MOVE WS-CARDS-LOADED   TO WS-CARDS-LOADED-DISPLAY.
+           MOVE WS-CARDS-REJECTED TO WS-CARDS-REJECTED-DISPLAY.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'CARDS READ: '       DELIMITED BY SIZE
+                  WS-CARDS-READ-DISPLAY DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE PRINT-LINE FROM WS-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'INDICATORS SET (CARDS LOADED): '
+                                                  DELIMITED BY SIZE
+                  WS-CARDS-LOADED-DISPLAY         DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE PRINT-LINE FROM WS-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'CARDS REJECTED: '   DELIMITED BY SIZE
+                  WS-CARDS-REJECTED-DISPLAY
+                                       DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE PRINT-LINE FROM WS-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-CARDS-SKIPPED TO WS-CARDS-SKIPPED-DISPLAY.
+           STRING 'CARDS SKIPPED (ALREADY CHECKPOINTED): '
+                                                  DELIMITED BY SIZE
+                  WS-CARDS-SKIPPED-DISPLAY        DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE PRINT-LINE FROM WS-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           WRITE PRINT-LINE FROM WS-REPORT-LINE.
+           ADD 5 TO WS-LINES-ON-PAGE.
+      *
+       CLOSE-FILES.
+           CLOSE SYSIN.
+           CLOSE SYSPRINT.
+      *
+       WRITE-BATCH-STATUS.
+      *>     Appends this run's result to the shared batch-status log
+      *>     (program-id|completion-code|rows|timestamp) so HELLO-WORLD's
+      *>     status endpoint can report on it without tailing job output.
+           IF NOT WS-DB-ERROR-HAPPENED
+               IF WS-CARDS-REJECTED > ZERO
+                   MOVE 4 TO WS-COMPLETION-CODE
+               ELSE
+                   MOVE 0 TO WS-COMPLETION-CODE
+               END-IF
+           END-IF.
+           MOVE WS-COMPLETION-CODE TO WS-COMPLETION-CODE-DISPLAY.
+           MOVE WS-CARDS-LOADED TO WS-ROWS-DISPLAY.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+           OPEN EXTEND BATCH-STATUS-FILE.
+           IF NOT WS-BATCHSTAT-OK
+               OPEN OUTPUT BATCH-STATUS-FILE
+           END-IF.
+           STRING "EXAMPLES"                 DELIMITED BY SIZE
+                  "|"                        DELIMITED BY SIZE
+                  WS-COMPLETION-CODE-DISPLAY  DELIMITED BY SIZE
+                  "|"                        DELIMITED BY SIZE
+                  WS-ROWS-DISPLAY             DELIMITED BY SIZE
+                  "|"                        DELIMITED BY SIZE
+                  WS-RUN-TIMESTAMP            DELIMITED BY SIZE
+             INTO BATCH-STATUS-RECORD
+           END-STRING.
+           WRITE BATCH-STATUS-RECORD.
+           CLOSE BATCH-STATUS-FILE.
