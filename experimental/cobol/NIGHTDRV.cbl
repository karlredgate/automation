@@ -0,0 +1,125 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      NIGHTDRV.
+      *
+      *  Nightly cycle driver: runs the card load (EXAMPLES), then the
+      *  database step (testsqlite3), then republishes the status page
+      *  (HELLO-WORLD), in that order.  Each step's RETURN-CODE is
+      *  checked before the next one is started, against the same 0/4/8
+      *  severity convention EXAMPLES/testsqlite3/FOOMAINT/FOOEXP/
+      *  FOORECON already use: 0 is clean, 4 is a reported-but-not-fatal
+      *  warning (e.g. EXAMPLES rejecting a card), and 8 or higher is
+      *  fatal.  Only a fatal code stops the cycle; any other nonzero
+      *  code still gets an alert line so it is visible without being
+      *  treated as an abend.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALERT-FILE
+               ASSIGN TO DA-S-NIGHTALRT
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALERT-FILE.
+       01 ALERT-RECORD PIC X(256).
+      *
+       WORKING-STORAGE SECTION.
+       01       WS-ALERT-STATUS     PIC X(2) VALUE "00".
+           88   WS-ALERT-OK         VALUE "00".
+       01       WS-STEP-NAME        PIC X(20).
+       01       WS-STEP-RC          PIC S9(9) COMP.
+       01       WS-STEP-RC-DISPLAY  PIC ----9.
+       01       WS-RUN-TIMESTAMP    PIC X(26).
+       01       WS-CYCLE-FAILED     PIC X VALUE 'N'.
+           88   CYCLE-FAILED        VALUE 'Y'.
+       01       WS-FATAL-THRESHOLD  PIC S9(9) COMP VALUE 8.
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM RUN-STEP-EXAMPLES.
+           IF NOT CYCLE-FAILED
+               PERFORM RUN-STEP-TESTSQLITE3
+           END-IF.
+           IF NOT CYCLE-FAILED
+               PERFORM RUN-STEP-HELLO-WORLD
+           END-IF.
+           IF CYCLE-FAILED
+               MOVE WS-STEP-RC TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+      *
+       RUN-STEP-EXAMPLES.
+           MOVE "EXAMPLES" TO WS-STEP-NAME.
+           CALL "EXAMPLES".
+           PERFORM CHECK-STEP-RC.
+      *
+       RUN-STEP-TESTSQLITE3.
+           MOVE "TESTSQLITE3" TO WS-STEP-NAME.
+           CALL "testsqlite3".
+           PERFORM CHECK-STEP-RC.
+      *
+       RUN-STEP-HELLO-WORLD.
+           MOVE "HELLO-WORLD" TO WS-STEP-NAME.
+           CALL "HELLO-WORLD".
+           PERFORM CHECK-STEP-RC.
+      *
+       CHECK-STEP-RC.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           IF WS-STEP-RC >= WS-FATAL-THRESHOLD
+               MOVE 'Y' TO WS-CYCLE-FAILED
+               PERFORM WRITE-ABEND-ALERT
+           ELSE
+               IF WS-STEP-RC NOT = ZERO
+                   PERFORM WRITE-WARNING-ALERT
+               END-IF
+           END-IF.
+      *
+       WRITE-ABEND-ALERT.
+      *>     One line per fatally failed step, so ops can see which step
+      *>     in the cycle abended and with what code without having to
+      *>     go dig through each program's own log.
+           MOVE WS-STEP-RC TO WS-STEP-RC-DISPLAY.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+           OPEN EXTEND ALERT-FILE.
+           IF NOT WS-ALERT-OK
+               OPEN OUTPUT ALERT-FILE
+           END-IF.
+           STRING "NIGHTDRV ABEND: step="   DELIMITED BY SIZE
+                  WS-STEP-NAME              DELIMITED BY SIZE
+                  " return-code="           DELIMITED BY SIZE
+                  WS-STEP-RC-DISPLAY        DELIMITED BY SIZE
+                  " timestamp="             DELIMITED BY SIZE
+                  WS-RUN-TIMESTAMP          DELIMITED BY SIZE
+             INTO ALERT-RECORD
+           END-STRING.
+           DISPLAY ALERT-RECORD.
+           WRITE ALERT-RECORD.
+           CLOSE ALERT-FILE.
+      *
+       WRITE-WARNING-ALERT.
+      *>     A step returned a nonzero but non-fatal code (e.g. EXAMPLES'
+      *>     code 4 for rejected cards) - the cycle continues, but the
+      *>     code is still logged so it isn't lost.
+           MOVE WS-STEP-RC TO WS-STEP-RC-DISPLAY.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+           OPEN EXTEND ALERT-FILE.
+           IF NOT WS-ALERT-OK
+               OPEN OUTPUT ALERT-FILE
+           END-IF.
+           STRING "NIGHTDRV WARNING: step="  DELIMITED BY SIZE
+                  WS-STEP-NAME               DELIMITED BY SIZE
+                  " return-code="            DELIMITED BY SIZE
+                  WS-STEP-RC-DISPLAY         DELIMITED BY SIZE
+                  " timestamp="              DELIMITED BY SIZE
+                  WS-RUN-TIMESTAMP           DELIMITED BY SIZE
+             INTO ALERT-RECORD
+           END-STRING.
+           DISPLAY ALERT-RECORD.
+           WRITE ALERT-RECORD.
+           CLOSE ALERT-FILE.
