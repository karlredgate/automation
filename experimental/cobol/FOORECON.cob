@@ -0,0 +1,677 @@
+*> ** >>SOURCE FORMAT IS FREE
+
+*> TECTONICS
+*>   cobc -x -fdebugging-line FOORECON.cob -lsqlite3
+*>
+*> FORECCTL (optional) - line 1 is the database path to reconcile
+*> against; see testsqlite3.ctl.sample for the same one-line-per-value
+*> convention.  Without it the program falls back to test.sdb.
+*>
+*> Ties out a run of EXAMPLES against the "foo" rows testsqlite3 sees:
+*> re-reads SYSIN and replicates VALIDATE-CARD/LOAD-INDICATOR to derive
+*> an independent count and checksum of the distinct indicators
+*> EXAMPLES would actually load (rejected cards excluded, a later valid
+*> card for the same indicator overwriting an earlier one), then
+*> compares those against COUNT(*) and SUM(ind_value) straight from
+*> "foo".  Anything out of balance is written to a discrepancy report
+*> instead of surfacing days later as "the numbers look wrong".
+
+identification division.
+
+  program-id.                          FOORECON.
+
+environment division.
+
+  configuration section.
+
+    repository.
+
+      function all intrinsic.
+
+  input-output section.
+
+    file-control.
+
+      select recon-control-file          assign to DA-S-FORECCTL
+                                          organization line sequential
+                                          file status is recon-control-status.
+
+      select sysin                       assign to DA-S-SYSIN
+                                          organization line sequential
+                                          file status is sysin-status.
+
+      select recon-report                assign to DA-S-RECONRPT
+                                          organization line sequential
+                                          file status is recon-report-status.
+
+      select error-log                   assign to error-log-name
+                                          organization line sequential
+                                          file status is error-log-status.
+
+      select batch-status-file           assign to DA-S-BATCHSTAT
+                                          organization line sequential
+                                          file status is batch-status-status.
+
+data division.
+
+  file section.
+
+  fd  recon-control-file.
+  01  recon-control-record               pic x(256).
+
+  fd  sysin
+      record contains 80 characters
+      block contains 0 records
+      label records are omitted
+      recording mode is f.
+  01  cardrec.
+      02  card-ind-number                pic 9(4).
+      02  card-ind-sign                  pic x.
+      02  card-ind-value                 pic 9(4).
+      02  filler                         pic x(71).
+
+  fd  recon-report.
+  01  recon-report-record                pic x(132).
+
+  fd  error-log.
+  01  error-log-record                   pic x(1352).
+
+  fd  batch-status-file.
+  01  batch-status-record                pic x(256).
+
+  working-storage section.
+
+    01  db-name                        pic x(256) value "test.sdb".
+    01  db-handle                      usage pointer.
+    01  db-message                     pic x(256).
+
+    01  sql-statement                  pic x(1024).
+    01  num-bytes                      pic s9(04) comp.
+    01  column-number                  pic s9(04) comp.
+    01  pStmt                          usage pointer.
+    01  zTail                          pic s9(04) comp.
+
+    01  recon-control-status           pic x(2) value "00".
+      88  recon-control-ok             value "00".
+
+    01  sysin-status                   pic x(2) value "00".
+      88  sysin-ok                     value "00".
+      88  sysin-eof                    value "10".
+    01  end-of-sysin                   pic x value "N".
+      88  no-more-cards                value "Y".
+
+    01  recon-report-status            pic x(2) value "00".
+      88  recon-report-ok              value "00".
+
+    01  error-log-status               pic x(2) value "00".
+      88  error-log-ok                 value "00".
+    01  db-message-ptr                 usage pointer.
+    01  db-message-area                pic x(256) based.
+    01  error-timestamp                pic x(26).
+    01  db-status-display              pic ----9.
+    01  error-log-name                 pic x(32).
+    01  todays-date                    pic x(8).
+
+    01  batch-status-status            pic x(2) value "00".
+      88  batch-status-ok              value "00".
+    01  run-completion-code            pic x(4) value "0000".
+    01  run-timestamp                  pic x(26).
+    01  rows-affected                  pic s9(09) comp value zero.
+    01  rows-affected-display          pic 9(09).
+
+    01  card-signed-value              pic s9(4) comp.
+    01  sysin-card-count               pic s9(9) comp value zero.
+    01  sysin-checksum                 pic s9(9) comp value zero.
+
+    01  recon-ind-sub                  pic s9(4) comp.
+    01  recon-workind                  pic s9(4) comp occurs 750 times
+                                        value zero.
+    01  recon-ind-seen                 pic x occurs 750 times
+                                        value "N".
+      88  recon-ind-was-seen           value "Y".
+
+    01  column-value                   pic x(256).
+    01  column-int-value               pic s9(18) comp.
+    01  column-dbl-value               usage comp-2.
+    01  column-dbl-display             pic -(9)9.9(6).
+    01  column-int-display             pic -(17)9.
+    01  column-text-ptr                usage pointer.
+    01  column-blob-ptr                usage pointer.
+    01  column-text-area               pic x(256) based.
+
+    01  column-type                    pic s9(04) comp.
+      88  sqlite-integer               value 1.
+      88  sqlite-float                 value 2.
+      88  sqlite-text                  value 3.
+      88  sqlite-blob                  value 4.
+      88  sqlite-null                  value 5.
+
+    01  foo-row-count                  pic s9(9) comp value zero.
+    01  foo-checksum                   pic s9(9) comp value zero.
+
+    01  recon-out-of-balance           pic x value "N".
+      88  recon-is-out-of-balance      value "Y".
+
+    01  sysin-card-count-display       pic zzz,zz9.
+    01  sysin-checksum-display         pic ----,---,--9.
+    01  foo-row-count-display          pic zzz,zz9.
+    01  foo-checksum-display           pic ----,---,--9.
+    01  run-date                       pic x(8).
+    01  run-date-display               pic x(10).
+
+    01  db-status                      pic s9(04) comp.
+      88  sqlite-ok                    value zero.
+      88  sqlite-error                 value 1.
+      88  sqlite-busy                  value 5.
+      88  sqlite-row                   value 100.
+      88  sqlite-done                  value 101.
+
+procedure division.
+
+foorecon-mainline.
+
+  perform s00a-get-run-parameters
+
+  perform s001-count-sysin-cards
+
+  perform s002-open-database
+
+  perform s003-count-foo-rows
+
+  perform s004-close-database
+
+  perform s005-write-reconciliation-report
+
+  perform s00d-write-batch-status
+
+  move zero to return-code
+  goback
+  .
+
+*> *****************************************************************************
+*>  Internal subroutines.
+
+s00a-get-run-parameters.
+  *> ---------------------------------------------------------------------------
+  *>  Builds the database path to reconcile against.  The first line of
+  *>  the control file (DD name FORECCTL) is the database path.  If the
+  *>  control file is missing, fall back to the compiled-in default.
+  *> ---------------------------------------------------------------------------
+
+  move current-date(1:8) to todays-date
+  string "dberrlog." delimited by size,
+         todays-date  delimited by size,
+         ".log"       delimited by size
+    into error-log-name
+  end-string
+
+  open input recon-control-file
+
+  evaluate true
+
+    when recon-control-ok
+      read recon-control-file into db-name
+        at end continue
+      end-read
+      close recon-control-file
+
+    when other
+      continue
+
+  end-evaluate
+  .
+
+s001-count-sysin-cards.
+  *> ---------------------------------------------------------------------------
+  *>  Independently re-reads SYSIN and replicates EXAMPLES' VALIDATE-CARD/
+  *>  LOAD-INDICATOR so this side of the tie-out lands on the same totals
+  *>  "foo" would actually hold: a rejected card (same 1-750/numeric/sign
+  *>  checks VALIDATE-CARD applies) is excluded, and a later valid card
+  *>  for an indicator already seen overwrites the earlier one instead of
+  *>  adding to it, matching the INSERT ... ON CONFLICT(ind_number) DO
+  *>  UPDATE upsert in UPSERT-CHECKPOINT-ROW - one row, last value wins,
+  *>  per indicator.
+  *> ---------------------------------------------------------------------------
+
+  perform varying recon-ind-sub from 1 by 1 until recon-ind-sub > 750
+    move "N" to recon-ind-seen(recon-ind-sub)
+    move zero to recon-workind(recon-ind-sub)
+  end-perform
+
+  move "N" to end-of-sysin
+
+  open input sysin
+
+  perform until no-more-cards
+
+    read sysin
+      at end
+        move "Y" to end-of-sysin
+      not at end
+        if card-ind-number is numeric
+            and card-ind-number >= 1
+            and card-ind-number <= 750
+            and card-ind-value is numeric
+            and (card-ind-sign = "+" or card-ind-sign = "-"
+                 or card-ind-sign = space)
+          compute card-signed-value = card-ind-value
+          if card-ind-sign = "-"
+            compute card-signed-value = 0 - card-signed-value
+          end-if
+          move card-signed-value to recon-workind(card-ind-number)
+          move "Y" to recon-ind-seen(card-ind-number)
+        end-if
+    end-read
+
+  end-perform
+
+  close sysin
+
+  move zero to sysin-card-count
+  move zero to sysin-checksum
+  perform varying recon-ind-sub from 1 by 1 until recon-ind-sub > 750
+    if recon-ind-was-seen(recon-ind-sub)
+      add 1 to sysin-card-count
+      add recon-workind(recon-ind-sub) to sysin-checksum
+    end-if
+  end-perform
+  .
+
+s002-open-database.
+  *> ---------------------------------------------------------------------------
+  *>  Opens the specified SQLite3 database.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_open" using concatenate(trim(db-name), x"00"),
+                            by reference db-handle
+                  returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+s003-count-foo-rows.
+  *> ---------------------------------------------------------------------------
+  *>  Pulls COUNT(*) and SUM(ind_value) straight out of "foo" - the
+  *>  database side of the tie-out.
+  *> ---------------------------------------------------------------------------
+
+  move "SELECT COUNT(*), COALESCE(SUM(ind_value), 0) FROM foo;"
+    to sql-statement
+
+  perform s010-sql-compile
+
+  call "sqlite3_step" using by reference pStmt
+                  returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-row
+      move zero to column-number
+      perform snnn-get-column-value
+      move function numval(trim(column-value)) to foo-row-count
+
+      move 1 to column-number
+      perform snnn-get-column-value
+      move function numval(trim(column-value)) to foo-checksum
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+
+  perform s011-sql-delete
+  .
+
+s004-close-database.
+  *> ---------------------------------------------------------------------------
+  *>  Closes the specified SQLite3 database.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_close" using by reference db-handle
+                   returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+s005-write-reconciliation-report.
+  *> ---------------------------------------------------------------------------
+  *>  Writes the tie-out report: SYSIN counts/checksum, "foo" counts/
+  *>  checksum, and, when they do not agree, a discrepancy line calling
+  *>  out which totals are out of balance and by how much.
+  *> ---------------------------------------------------------------------------
+
+  move "N" to recon-out-of-balance
+
+  move function current-date(1:8) to run-date
+  string run-date(5:2) delimited by size,
+         "/"            delimited by size,
+         run-date(7:2) delimited by size,
+         "/"            delimited by size,
+         run-date(1:4) delimited by size
+    into run-date-display
+  end-string
+
+  move sysin-card-count to sysin-card-count-display
+  move sysin-checksum   to sysin-checksum-display
+  move foo-row-count    to foo-row-count-display
+  move foo-checksum     to foo-checksum-display
+
+  move spaces to recon-report-record
+  string "FOORECON CONTROL-TOTAL RECONCILIATION  RUN DATE: "
+                                          delimited by size,
+         run-date-display                delimited by size
+    into recon-report-record
+  end-string
+  perform s00c-write-report-line
+
+  move spaces to recon-report-record
+  string "SYSIN  indicators-loaded="   delimited by size,
+         sysin-card-count-display delimited by size,
+         "  checksum="     delimited by size,
+         sysin-checksum-display   delimited by size
+    into recon-report-record
+  end-string
+  perform s00c-write-report-line
+
+  move spaces to recon-report-record
+  string "FOO    rows="    delimited by size,
+         foo-row-count-display    delimited by size,
+         "  checksum="     delimited by size,
+         foo-checksum-display     delimited by size
+    into recon-report-record
+  end-string
+  perform s00c-write-report-line
+
+  if sysin-card-count not = foo-row-count
+    move "Y" to recon-out-of-balance
+    move spaces to recon-report-record
+    string "DISCREPANCY: indicators loaded "  delimited by size,
+           sysin-card-count-display    delimited by size,
+           " does not equal foo row count "
+                                        delimited by size,
+           foo-row-count-display       delimited by size
+      into recon-report-record
+    end-string
+    perform s00c-write-report-line
+  end-if
+
+  if sysin-checksum not = foo-checksum
+    move "Y" to recon-out-of-balance
+    move spaces to recon-report-record
+    string "DISCREPANCY: indicator checksum " delimited by size,
+           sysin-checksum-display        delimited by size,
+           " does not equal foo checksum "
+                                          delimited by size,
+           foo-checksum-display          delimited by size
+      into recon-report-record
+    end-string
+    perform s00c-write-report-line
+  end-if
+
+  if not recon-is-out-of-balance
+    move spaces to recon-report-record
+    string "RECONCILIATION OK - card and foo totals tie out"
+      into recon-report-record
+    end-string
+    perform s00c-write-report-line
+    move "0000" to run-completion-code
+    move sysin-card-count to rows-affected
+  else
+    move "0004" to run-completion-code
+    move sysin-card-count to rows-affected
+  end-if
+  .
+
+s00c-write-report-line.
+  *> ---------------------------------------------------------------------------
+  *>  Appends one line to this run's reconciliation report.
+  *> ---------------------------------------------------------------------------
+
+  open extend recon-report
+  if not recon-report-ok
+    open output recon-report
+  end-if
+
+  write recon-report-record
+
+  close recon-report
+  .
+
+s000-sqlite-error.
+  *> ---------------------------------------------------------------------------
+  *>  Converts the last API call error to a human readable message, and
+  *>  writes the failure, the failing statement, and a timestamp to the
+  *>  persistent error log - same convention as testsqlite3/FOOMAINT.
+  *> ---------------------------------------------------------------------------
+
+  move spaces to db-message
+
+  call "sqlite3_errmsg" using by reference db-handle
+                  returning db-message-ptr
+  end-call
+
+  if db-message-ptr not equal null
+    set address of db-message-area to db-message-ptr
+    move db-message-area to db-message
+  end-if
+
+  display "SQLite3 ERROR: ", db-status, " ", trim(db-message) end-display
+
+  perform s00b-write-error-log
+  .
+
+s00b-write-error-log.
+  *> ---------------------------------------------------------------------------
+  *>  Appends the current error to today's dated audit/error log, shared
+  *>  with testsqlite3's dberrlog.yyyymmdd.log.
+  *> ---------------------------------------------------------------------------
+
+  open extend error-log
+  if not error-log-ok
+    open output error-log
+  end-if
+
+  move current-date to error-timestamp
+  move db-status to db-status-display
+
+  string error-timestamp                delimited by size,
+         " status="                     delimited by size,
+         db-status-display              delimited by size,
+         " message="                    delimited by size,
+         trim(db-message)               delimited by size,
+         " sql="                        delimited by size,
+         trim(sql-statement)            delimited by size
+    into error-log-record
+  end-string
+
+  write error-log-record
+
+  close error-log
+  .
+
+s00d-write-batch-status.
+  *> ---------------------------------------------------------------------------
+  *>  Appends this run's result to the shared batch-status log, same as
+  *>  EXAMPLES, testsqlite3, FOOMAINT, and FOOEXP.
+  *> ---------------------------------------------------------------------------
+
+  move rows-affected to rows-affected-display
+  move current-date to run-timestamp
+
+  open extend batch-status-file
+  if not batch-status-ok
+    open output batch-status-file
+  end-if
+
+  string "FOORECON"                    delimited by size,
+         "|"                           delimited by size,
+         run-completion-code           delimited by size,
+         "|"                           delimited by size,
+         rows-affected-display         delimited by size,
+         "|"                           delimited by size,
+         run-timestamp                 delimited by size
+    into batch-status-record
+  end-string
+
+  write batch-status-record
+
+  close batch-status-file
+  .
+
+*> ***** COMPILE & DELETE OF SQL STATEMENTS
+
+s010-sql-compile.
+  *> ---------------------------------------------------------------------------
+  *>  Compiles the reconciliation query into a byte-code program.
+  *> ---------------------------------------------------------------------------
+
+  move length(trim(sql-statement)) to num-bytes
+  add 1 to num-bytes end-add
+
+  move zero to zTail
+
+  call "sqlite3_prepare_v2" using by reference db-handle,
+                                  concatenate(trim(sql-statement), x"00")
+                                  num-bytes,
+                                  by reference pStmt,
+                                  zTail
+                        returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+s011-sql-delete.
+  *> ---------------------------------------------------------------------------
+  *>  Deletes (finalizes) the compiled statement.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_finalize" using by reference pStmt
+                      returning db-status
+  end-call
+
+  evaluate true
+
+    when sqlite-ok
+      continue
+
+    when other
+      perform s000-sqlite-error
+      move "0008" to run-completion-code
+      perform s00d-write-batch-status
+      move db-status to return-code
+      goback
+
+  end-evaluate
+  .
+
+snnn-get-column-bytes.
+  *> ---------------------------------------------------------------------------
+  *>  Returns the number of bytes in a TEXT or BLOB column.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_column_bytes" using by reference pStmt,
+                                    column-number
+                          returning num-bytes
+  end-call
+  .
+
+snnn-get-column-value.
+  *> ---------------------------------------------------------------------------
+  *>  Fetches the value of the current column, for the current row, into
+  *>  column-value as display text - same generic fetch used by
+  *>  testsqlite3/FOOEXP.
+  *> ---------------------------------------------------------------------------
+
+  call "sqlite3_column_type" using by reference pStmt,
+                                  column-number
+                        returning column-type
+  end-call
+
+  move spaces to column-value
+
+  evaluate true
+
+    when sqlite-integer
+      call "sqlite3_column_int64" using by reference pStmt,
+                                        column-number
+                            returning column-int-value
+      end-call
+      move column-int-value to column-int-display
+      move column-int-display to column-value
+
+    when sqlite-float
+      call "sqlite3_column_double" using by reference pStmt,
+                                         column-number
+                             returning column-dbl-value
+      end-call
+      move column-dbl-value to column-dbl-display
+      move column-dbl-display to column-value
+
+    when sqlite-text
+      call "sqlite3_column_text" using by reference pStmt,
+                                       column-number
+                           returning column-text-ptr
+      end-call
+      perform snnn-get-column-bytes
+      if column-text-ptr equal null or num-bytes <= zero
+        continue
+      else
+        set address of column-text-area to column-text-ptr
+        move column-text-area(1:num-bytes) to column-value
+      end-if
+
+    when sqlite-blob
+      move "<blob>" to column-value
+
+    when sqlite-null
+      move zero to column-value
+
+    when other
+      move zero to column-value
+
+  end-evaluate
+  .
